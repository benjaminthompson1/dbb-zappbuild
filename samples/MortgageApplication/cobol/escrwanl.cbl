@@ -0,0 +1,283 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ESCRWANL.
+        DATE-COMPILED.
+      *REMARKS.
+      *    ESCRWANL IS THE ANNUAL ESCROW ANALYSIS REQUIRED FOR EVERY
+      *    SERVICED LOAN.  FOR EACH LOAN-MASTER RECORD IT PROJECTS
+      *    THE ESCROW ACCOUNT FORWARD 12 MONTHS - MONTHLY DEPOSITS OF
+      *    LM-ESCROW-MONTHLY-PMT AGAINST THE ANNUAL TAX AND INSURANCE
+      *    DISBURSEMENTS - AND FLAGS A SHORTAGE OR SURPLUS OUTSIDE
+      *    THE TOLERANCE PERCENTAGE.  THE RESULT IS WRITTEN TO AN
+      *    OUTPUT FILE THE COUPON/NOTICE PROGRAM USES TO ADJUST THE
+      *    BORROWER'S MONTHLY PAYMENT.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-08  DLB  ORIGINAL PROGRAM.
+      *    2026-08-08  DLB  ADDED CHECKPOINT/RESTART - RESTARTS BY
+      *                     STARTING LOAN-MASTER PAST THE LAST LOAN
+      *                     NUMBER COMMITTED INSTEAD OF REANALYZING
+      *                     THE WHOLE FILE.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Z25A.
+        OBJECT-COMPUTER. Z25A.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RUN-CONTROL-FILE ASSIGN TO RUNCTL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RC-CONTROL-ID
+                FILE STATUS IS WS-RUNCTL-STATUS.
+            SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS LM-LOAN-NUMBER
+                FILE STATUS IS WS-LOANMSTR-STATUS.
+            SELECT ESCROW-ANALYSIS-FILE ASSIGN TO ESCROUT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-ESCROUT-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CK-PROGRAM-ID
+                FILE STATUS IS WS-CKPT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  RUN-CONTROL-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY RUNCTL.
+        FD  LOAN-MASTER-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LOANMST.
+        FD  ESCROW-ANALYSIS-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY ESCOUT.
+        FD  CHECKPOINT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY CKPTREC.
+        WORKING-STORAGE SECTION.
+        01  WS-CURRENT-DATE-DATA.
+            05  WS-CURRENT-DATE.
+                10  WS-CURRENT-YEAR         PIC 9(04).
+                10  WS-CURRENT-MONTH        PIC 9(02).
+                10  WS-CURRENT-DAY          PIC 9(02).
+            05  WS-CURRENT-TIME.
+                10  WS-CURRENT-HOURS        PIC 9(02).
+                10  WS-CURRENT-MINUTE       PIC 9(02).
+                10  WS-CURRENT-SECOND       PIC 9(02).
+                10  WS-CURRENT-MILLISECONDS PIC 9(02).
+        01  WS-TODAY-DATE                    PIC 9(08).
+        01  WS-FILE-STATUS-FIELDS.
+            05  WS-RUNCTL-STATUS              PIC X(02).
+                88  WS-RUNCTL-OK                  VALUE '00'.
+            05  WS-LOANMSTR-STATUS           PIC X(02).
+                88  WS-LOANMSTR-OK               VALUE '00'.
+            05  WS-ESCROUT-STATUS            PIC X(02).
+            05  WS-CKPT-STATUS               PIC X(02).
+                88  WS-CKPT-OK                   VALUE '00'.
+                88  WS-CKPT-FILE-MISSING         VALUE '35'.
+        01  WS-SWITCHES.
+            05  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+                88  WS-END-OF-LOAN-MASTER        VALUE 'Y'.
+            05  WS-RESTARTING-SWITCH         PIC X(01) VALUE 'N'.
+                88  WS-RESTARTING                 VALUE 'Y'.
+        01  WS-TOLERANCE-PERCENT              PIC 9(02)V99
+                                                          VALUE 10.00.
+        01  WS-PROJECTION-FIELDS.
+            05  WS-ANNUAL-DISBURSEMENTS      PIC S9(07)V99 COMP-3.
+            05  WS-ANNUAL-DEPOSITS           PIC S9(07)V99 COMP-3.
+            05  WS-PROJECTED-END-BALANCE     PIC S9(07)V99 COMP-3.
+            05  WS-TOLERANCE-AMOUNT          PIC S9(07)V99 COMP-3.
+            05  WS-SHORT-SURPLUS-AMOUNT      PIC S9(07)V99 COMP-3.
+        01  WS-RUN-TOTALS.
+            05  WS-LOAN-COUNT                 PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-SHORTAGE-COUNT             PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-SURPLUS-COUNT              PIC 9(07) COMP
+                                                          VALUE ZERO.
+        01  WS-CHECKPOINT-FIELDS.
+            05  WS-CHECKPOINT-INTERVAL       PIC 9(05) COMP
+                                                          VALUE 00100.
+            05  WS-CKPT-QUOTIENT              PIC 9(07) COMP.
+            05  WS-CKPT-REMAINDER             PIC 9(05) COMP.
+        01  WS-DISPLAY-COUNT                  PIC ZZZ,ZZ9.
+        PROCEDURE DIVISION.
+        MAIN-LINE SECTION.
+        0000.
+            PERFORM D-MAIN.
+        9999.
+            STOP RUN.
+        D-MAIN SECTION.
+        D-100.
+      *    OPEN THE MASTER AND THE ANALYSIS OUTPUT FILE AND ESTABLISH
+      *    TODAY'S DATE AS THE ANALYSIS DATE.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+            OPEN INPUT LOAN-MASTER-FILE.
+            OPEN OUTPUT ESCROW-ANALYSIS-FILE.
+            IF NOT WS-LOANMSTR-OK
+                DISPLAY 'ESCRWANL - LOAN MASTER OPEN FAILED, STATUS '
+                    WS-LOANMSTR-STATUS
+                GO TO D-900
+            END-IF.
+            PERFORM D-105-GET-BUSINESS-DATE.
+            GO TO D-110-CHECK-RESTART.
+        D-105-GET-BUSINESS-DATE.
+      *    PICK UP TODAY'S SHARED BUSINESS DATE FROM RUN-CONTROL
+      *    INSTEAD OF DERIVING IT LOCALLY, SO THIS JOB CANNOT
+      *    DISAGREE WITH THE REST OF THE CYCLE ACROSS A MIDNIGHT
+      *    ROLLOVER.
+            OPEN INPUT RUN-CONTROL-FILE.
+            IF WS-RUNCTL-OK
+                MOVE 'CYCLECTL' TO RC-CONTROL-ID
+                READ RUN-CONTROL-FILE
+                    INVALID KEY
+                        DISPLAY 'ESCRWANL - RUN-CONTROL RECORD NOT '
+                            'FOUND, USING SYSTEM DATE'
+                        STRING WS-CURRENT-YEAR WS-CURRENT-MONTH
+                            WS-CURRENT-DAY DELIMITED BY SIZE
+                            INTO WS-TODAY-DATE
+                        END-STRING
+                    NOT INVALID KEY
+                        MOVE RC-CURRENT-BUSINESS-DATE TO WS-TODAY-DATE
+                END-READ
+                CLOSE RUN-CONTROL-FILE
+            ELSE
+                DISPLAY 'ESCRWANL - RUN-CONTROL OPEN FAILED, STATUS '
+                    WS-RUNCTL-STATUS ' - USING SYSTEM DATE'
+                STRING WS-CURRENT-YEAR WS-CURRENT-MONTH WS-CURRENT-DAY
+                    DELIMITED BY SIZE INTO WS-TODAY-DATE
+                END-STRING
+            END-IF.
+        D-110-CHECK-RESTART.
+      *    OPEN THE CHECKPOINT FILE AND, IF A PRIOR RUN LEFT OFF
+      *    PARTWAY THROUGH THE LOAN MASTER, START PAST THE LAST LOAN
+      *    NUMBER COMMITTED SO THE FILE IS NOT REANALYZED FROM THE
+      *    BEGINNING.
+            OPEN I-O CHECKPOINT-FILE.
+            IF WS-CKPT-FILE-MISSING
+                OPEN OUTPUT CHECKPOINT-FILE
+                CLOSE CHECKPOINT-FILE
+                OPEN I-O CHECKPOINT-FILE
+            END-IF.
+            MOVE 'ESCRWANL' TO CK-PROGRAM-ID.
+            READ CHECKPOINT-FILE
+                INVALID KEY
+                    PERFORM D-120-INITIALIZE-CHECKPOINT
+                NOT INVALID KEY
+                    IF CK-STATUS-IN-PROGRESS
+                        AND CK-LAST-KEY-PROCESSED NOT = SPACES
+                        SET WS-RESTARTING TO TRUE
+                    ELSE
+                        PERFORM D-120-INITIALIZE-CHECKPOINT
+                    END-IF
+            END-READ.
+            IF WS-RESTARTING
+                DISPLAY 'ESCRWANL - RESTARTING AFTER LOAN NUMBER '
+                    CK-LAST-KEY-PROCESSED
+                MOVE CK-LAST-KEY-PROCESSED TO LM-LOAN-NUMBER
+                START LOAN-MASTER-FILE KEY IS GREATER THAN
+                    LM-LOAN-NUMBER
+                    INVALID KEY
+                        SET WS-END-OF-LOAN-MASTER TO TRUE
+                END-START
+            END-IF.
+            GO TO D-200.
+        D-120-INITIALIZE-CHECKPOINT.
+            MOVE ZERO TO CK-RECORD-COUNT.
+            MOVE SPACES TO CK-LAST-KEY-PROCESSED.
+            SET CK-STATUS-IN-PROGRESS TO TRUE.
+            WRITE CK-CHECKPOINT-RECORD
+                INVALID KEY
+                    REWRITE CK-CHECKPOINT-RECORD
+            END-WRITE.
+        D-200.
+      *    PROJECT AND ANALYZE EACH LOAN ON THE MASTER.
+            PERFORM D-210 UNTIL WS-END-OF-LOAN-MASTER.
+            SET CK-STATUS-COMPLETE TO TRUE.
+            MOVE WS-LOAN-COUNT TO CK-RECORD-COUNT.
+            REWRITE CK-CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+            GO TO D-900.
+        D-210.
+            READ LOAN-MASTER-FILE
+                AT END
+                    SET WS-END-OF-LOAN-MASTER TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-LOAN-COUNT
+                    PERFORM D-300
+                    PERFORM D-350-CHECKPOINT-IF-DUE
+            END-READ.
+        D-350-CHECKPOINT-IF-DUE.
+            DIVIDE WS-LOAN-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CKPT-QUOTIENT
+                REMAINDER WS-CKPT-REMAINDER.
+            IF WS-CKPT-REMAINDER = ZERO
+                MOVE LM-LOAN-NUMBER TO CK-LAST-KEY-PROCESSED
+                MOVE WS-LOAN-COUNT TO CK-RECORD-COUNT
+                SET CK-STATUS-IN-PROGRESS TO TRUE
+                REWRITE CK-CHECKPOINT-RECORD
+            END-IF.
+        D-300.
+      *    A LOAN THAT IS NO LONGER ACTIVE (PAID IN FULL OR CLOSED)
+      *    CARRIES NO FORWARD ESCROW PROJECTION.  PROJECT 12 MONTHS
+      *    OF ESCROW ACTIVITY FOR EVERY OTHER LOAN - THE TAX AND
+      *    INSURANCE AMOUNTS ARE ANNUAL DISBURSEMENTS; THE MONTHLY
+      *    PAYMENT IS DEPOSITED EACH OF THE 12 MONTHS.
+            IF LM-LOAN-ACTIVE
+                COMPUTE WS-ANNUAL-DISBURSEMENTS =
+                    LM-ESCROW-TAX-AMOUNT + LM-ESCROW-INS-PREMIUM
+                COMPUTE WS-ANNUAL-DEPOSITS =
+                    LM-ESCROW-MONTHLY-PMT * 12
+                COMPUTE WS-PROJECTED-END-BALANCE =
+                    LM-ESCROW-BALANCE + WS-ANNUAL-DEPOSITS
+                        - WS-ANNUAL-DISBURSEMENTS
+                COMPUTE WS-TOLERANCE-AMOUNT ROUNDED =
+                    WS-ANNUAL-DISBURSEMENTS * WS-TOLERANCE-PERCENT
+                        / 100
+                PERFORM D-400
+            END-IF.
+        D-400.
+      *    CLASSIFY THE RESULT AND BUILD THE NEW MONTHLY ESCROW
+      *    PAYMENT NEEDED TO CURE A SHORTAGE OR RETURN A SURPLUS.
+            MOVE ZERO TO WS-SHORT-SURPLUS-AMOUNT.
+            MOVE LM-LOAN-NUMBER TO ES-LOAN-NUMBER.
+            MOVE WS-TODAY-DATE TO ES-ANALYSIS-DATE.
+            MOVE WS-ANNUAL-DISBURSEMENTS TO ES-PROJECTED-DISBURSEMENTS.
+            MOVE WS-ANNUAL-DEPOSITS TO ES-PROJECTED-DEPOSITS.
+            MOVE WS-PROJECTED-END-BALANCE TO ES-PROJECTED-END-BALANCE.
+            MOVE LM-ESCROW-MONTHLY-PMT TO ES-NEW-MONTHLY-ESCROW.
+            IF WS-PROJECTED-END-BALANCE < ZERO
+               AND FUNCTION ABS(WS-PROJECTED-END-BALANCE)
+                   > WS-TOLERANCE-AMOUNT
+                SET ES-RESULT-SHORTAGE TO TRUE
+                COMPUTE WS-SHORT-SURPLUS-AMOUNT =
+                    ZERO - WS-PROJECTED-END-BALANCE
+                COMPUTE ES-NEW-MONTHLY-ESCROW ROUNDED =
+                    LM-ESCROW-MONTHLY-PMT
+                        + (WS-SHORT-SURPLUS-AMOUNT / 12)
+                ADD 1 TO WS-SHORTAGE-COUNT
+            ELSE IF WS-PROJECTED-END-BALANCE > WS-TOLERANCE-AMOUNT
+                SET ES-RESULT-SURPLUS TO TRUE
+                MOVE WS-PROJECTED-END-BALANCE
+                    TO WS-SHORT-SURPLUS-AMOUNT
+                COMPUTE ES-NEW-MONTHLY-ESCROW ROUNDED =
+                    LM-ESCROW-MONTHLY-PMT
+                        - (WS-SHORT-SURPLUS-AMOUNT / 12)
+                ADD 1 TO WS-SURPLUS-COUNT
+            ELSE
+                SET ES-RESULT-BALANCED TO TRUE
+            END-IF.
+            MOVE WS-SHORT-SURPLUS-AMOUNT TO ES-SHORT-SURPLUS-AMOUNT.
+            WRITE ES-ESCROW-ANALYSIS-RECORD.
+        D-900.
+      *    CLOSE UP AND REPORT WHAT HAPPENED.
+            CLOSE LOAN-MASTER-FILE ESCROW-ANALYSIS-FILE.
+            MOVE WS-LOAN-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'ESCRWANL - LOANS ANALYZED:     ' WS-DISPLAY-COUNT.
+            MOVE WS-SHORTAGE-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'ESCRWANL - SHORTAGES FLAGGED:  ' WS-DISPLAY-COUNT.
+            MOVE WS-SURPLUS-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'ESCRWANL - SURPLUSES FLAGGED:  ' WS-DISPLAY-COUNT.
