@@ -1,34 +1,167 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. HELLO.
         DATE-COMPILED.
+      *REMARKS.
+      *    HELLO IS THE LEAD STEP OF THE NIGHTLY MORTGAGE SERVICING
+      *    CYCLE.  IT OWNS THE RUN-CONTROL RECORD (THE SHARED
+      *    BUSINESS DATE AND CYCLE NUMBER EVERY OTHER JOB IN THE
+      *    CYCLE READS BACK OUT) AND PROVES THE LOAN MASTER IS
+      *    PRESENT AND POPULATED BEFORE POSTING, REPORTING OR
+      *    ANALYSIS STEPS RUN BEHIND IT.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-08  DLB  ADDED RUN-CONTROL READ/STAMP/REWRITE SO
+      *                     THE BUSINESS DATE IS SHARED ACROSS THE
+      *                     CYCLE INSTEAD OF EACH JOB DERIVING ITS
+      *                     OWN FROM CURRENT-DATE.
+      *    2026-08-08  DLB  OPENED LOAN-MASTER AND ADDED THE
+      *                     PORTFOLIO SUMMARY LEAD LINE.
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SOURCE-COMPUTER. Z25A.
         OBJECT-COMPUTER. Z25A.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RUN-CONTROL-FILE ASSIGN TO RUNCTL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RC-CONTROL-ID
+                FILE STATUS IS WS-RUNCTL-STATUS.
+            SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS LM-LOAN-NUMBER
+                FILE STATUS IS WS-LOANMSTR-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  RUN-CONTROL-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY RUNCTL.
+        FD  LOAN-MASTER-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LOANMST.
         WORKING-STORAGE SECTION.
-        01 WS-CURRENT-DATE-DATA.
-           05  WS-CURRENT-DATE.
+        01  WS-CURRENT-DATE-DATA.
+            05  WS-CURRENT-DATE.
                 10  WS-CURRENT-YEAR         PIC 9(04).
                 10  WS-CURRENT-MONTH        PIC 9(02).
                 10  WS-CURRENT-DAY          PIC 9(02).
-           05  WS-CURRENT-TIME.
+            05  WS-CURRENT-TIME.
                 10  WS-CURRENT-HOURS        PIC 9(02).
                 10  WS-CURRENT-MINUTE       PIC 9(02).
                 10  WS-CURRENT-SECOND       PIC 9(02).
                 10  WS-CURRENT-MILLISECONDS PIC 9(02).
+        01  WS-FILE-STATUS-FIELDS.
+            05  WS-RUNCTL-STATUS            PIC X(02).
+                88  WS-RUNCTL-OK                VALUE '00'.
+                88  WS-RUNCTL-FILE-MISSING      VALUE '35'.
+            05  WS-LOANMSTR-STATUS          PIC X(02).
+                88  WS-LOANMSTR-OK              VALUE '00'.
+        01  WS-SWITCHES.
+            05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+                88  WS-END-OF-LOAN-MASTER       VALUE 'Y'.
+            05  WS-CONTROL-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+                88  WS-CONTROL-RECORD-FOUND     VALUE 'Y'.
+        01  WS-PORTFOLIO-TOTALS.
+            05  WS-LOAN-COUNT               PIC 9(07) COMP VALUE ZERO.
+            05  WS-TOTAL-BALANCE            PIC S9(11)V99 COMP-3
+                                                            VALUE ZERO.
+        01  WS-NEW-BUSINESS-DATE            PIC 9(08).
+        01  WS-DISPLAY-COUNT                PIC ZZZ,ZZ9.
+        01  WS-DISPLAY-BALANCE              PIC Z,ZZZ,ZZZ,ZZ9.99-.
         PROCEDURE DIVISION.
         MAIN-LINE SECTION.
         0000.
-           PERFORM A-MAIN.
+            PERFORM A-MAIN.
         9999.
-           STOP RUN.
-         A-MAIN SECTION.
-         A-100.
-             MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
-             DISPLAY 'Current Date - 'WS-CURRENT-MONTH'/'WS-CURRENT-DAY
-                '/'WS-CURRENT-YEAR.
-             DISPLAY 'Current Time - 'WS-CURRENT-HOURS':'
-                WS-CURRENT-MINUTE.
-             DISPLAY ' '.
-             DISPLAY 'HELLO WORLD'.
\ No newline at end of file
+            STOP RUN.
+        A-MAIN SECTION.
+        A-100.
+      *    OPEN RUN-CONTROL AND PICK UP THE LAST BUSINESS DATE,
+      *    CYCLE NUMBER AND RUN STATUS LEFT BY YESTERDAY'S CYCLE.
+            OPEN I-O RUN-CONTROL-FILE.
+            IF WS-RUNCTL-FILE-MISSING
+                OPEN OUTPUT RUN-CONTROL-FILE
+                CLOSE RUN-CONTROL-FILE
+                OPEN I-O RUN-CONTROL-FILE
+            END-IF.
+            MOVE 'CYCLECTL' TO RC-CONTROL-ID.
+            READ RUN-CONTROL-FILE
+                INVALID KEY
+                    MOVE ZERO TO RC-LAST-BUSINESS-DATE
+                    MOVE ZERO TO RC-LAST-CYCLE-NUMBER
+                    SET RC-STATUS-COMPLETE TO TRUE
+                NOT INVALID KEY
+                    SET WS-CONTROL-RECORD-FOUND TO TRUE
+            END-READ.
+            DISPLAY 'HELLO - LAST BUSINESS DATE  '
+                RC-LAST-BUSINESS-DATE.
+            DISPLAY 'HELLO - LAST CYCLE NUMBER   '
+                RC-LAST-CYCLE-NUMBER.
+            DISPLAY 'HELLO - LAST RUN STATUS     '
+                RC-LAST-RUN-STATUS.
+        A-200.
+      *    STAMP TODAY'S BUSINESS DATE AND ROLL THE CYCLE NUMBER
+      *    FORWARD.  THIS IS THE ONE "AS-OF" DATE EVERY DOWNSTREAM
+      *    JOB IN THE CYCLE READS BACK OUT OF RUN-CONTROL INSTEAD
+      *    OF DERIVING ITS OWN FROM CURRENT-DATE, SO TWO JOBS
+      *    CANNOT DISAGREE ACROSS A MIDNIGHT ROLLOVER.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+            STRING WS-CURRENT-YEAR WS-CURRENT-MONTH WS-CURRENT-DAY
+                DELIMITED BY SIZE INTO WS-NEW-BUSINESS-DATE
+            END-STRING.
+            MOVE WS-NEW-BUSINESS-DATE TO RC-CURRENT-BUSINESS-DATE.
+            COMPUTE RC-CURRENT-CYCLE-NUMBER = RC-LAST-CYCLE-NUMBER + 1.
+            DISPLAY 'HELLO - NEW BUSINESS DATE   '
+                RC-CURRENT-BUSINESS-DATE.
+            DISPLAY 'HELLO - NEW CYCLE NUMBER    '
+                RC-CURRENT-CYCLE-NUMBER.
+            DISPLAY ' '.
+        A-300.
+      *    OPEN THE LOAN MASTER AND PROVE IT IS THERE AND
+      *    NON-EMPTY BEFORE ANYTHING ELSE IN THE CYCLE TOUCHES IT.
+            OPEN INPUT LOAN-MASTER-FILE.
+            IF NOT WS-LOANMSTR-OK
+                DISPLAY 'HELLO - LOAN MASTER OPEN FAILED, STATUS '
+                    WS-LOANMSTR-STATUS
+                SET RC-STATUS-FAILED TO TRUE
+                GO TO A-800
+            END-IF.
+            PERFORM A-310 UNTIL WS-END-OF-LOAN-MASTER.
+            CLOSE LOAN-MASTER-FILE.
+            GO TO A-400.
+        A-310.
+            READ LOAN-MASTER-FILE
+                AT END
+                    SET WS-END-OF-LOAN-MASTER TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-LOAN-COUNT
+                    ADD LM-CURRENT-BALANCE TO WS-TOTAL-BALANCE
+            END-READ.
+        A-400.
+      *    THE PORTFOLIO SUMMARY IS THE LEAD LINE OF THE NIGHTLY
+      *    CYCLE LOG.
+            MOVE WS-LOAN-COUNT TO WS-DISPLAY-COUNT.
+            MOVE WS-TOTAL-BALANCE TO WS-DISPLAY-BALANCE.
+            DISPLAY 'MORTGAGE SERVICING NIGHTLY CYCLE'.
+            DISPLAY 'BUSINESS DATE ' RC-CURRENT-BUSINESS-DATE
+                '   CYCLE ' RC-CURRENT-CYCLE-NUMBER.
+            DISPLAY 'PORTFOLIO SUMMARY - LOANS ON FILE: '
+                WS-DISPLAY-COUNT
+                '   TOTAL BALANCE: ' WS-DISPLAY-BALANCE.
+            DISPLAY ' '.
+            DISPLAY 'HELLO WORLD'.
+            SET RC-STATUS-COMPLETE TO TRUE.
+        A-800.
+      *    ROLL TODAY'S RESULT FORWARD AS THE "LAST RUN" SO
+      *    TOMORROW'S CYCLE HAS SOMETHING TO READ.
+            MOVE RC-CURRENT-BUSINESS-DATE TO RC-LAST-BUSINESS-DATE.
+            MOVE RC-CURRENT-CYCLE-NUMBER TO RC-LAST-CYCLE-NUMBER.
+            IF WS-CONTROL-RECORD-FOUND
+                REWRITE RC-RUN-CONTROL-RECORD
+            ELSE
+                WRITE RC-RUN-CONTROL-RECORD
+            END-IF.
+            CLOSE RUN-CONTROL-FILE.
