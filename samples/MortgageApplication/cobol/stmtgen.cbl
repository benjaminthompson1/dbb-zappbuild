@@ -0,0 +1,155 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. STMTGEN.
+        DATE-COMPILED.
+      *REMARKS.
+      *    STMTGEN COMPUTES MONTH-TO-DATE ACCRUED INTEREST FOR EVERY
+      *    LOAN ON LOAN-MASTER AND WRITES A MONTHLY STATEMENT RECORD
+      *    (BEGINNING BALANCE, INTEREST ACCRUED, ESCROW ACTIVITY AND
+      *    ENDING BALANCE) FOR THE STATEMENT VENDOR FEED.  STMTGEN IS
+      *    READ-ONLY AGAINST LOAN-MASTER - IT DOES NOT POST INTEREST,
+      *    IT ONLY REPORTS WHAT HAS ACCRUED.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-08  DLB  ORIGINAL PROGRAM.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Z25A.
+        OBJECT-COMPUTER. Z25A.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RUN-CONTROL-FILE ASSIGN TO RUNCTL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RC-CONTROL-ID
+                FILE STATUS IS WS-RUNCTL-STATUS.
+            SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS LM-LOAN-NUMBER
+                FILE STATUS IS WS-LOANMSTR-STATUS.
+            SELECT STATEMENT-FILE ASSIGN TO STMTFILE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-STMTFILE-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  RUN-CONTROL-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY RUNCTL.
+        FD  LOAN-MASTER-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LOANMST.
+        FD  STATEMENT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY STMTREC.
+        WORKING-STORAGE SECTION.
+        01  WS-CURRENT-DATE-DATA.
+            05  WS-CURRENT-DATE.
+                10  WS-CURRENT-YEAR         PIC 9(04).
+                10  WS-CURRENT-MONTH        PIC 9(02).
+                10  WS-CURRENT-DAY          PIC 9(02).
+            05  WS-CURRENT-TIME.
+                10  WS-CURRENT-HOURS        PIC 9(02).
+                10  WS-CURRENT-MINUTE       PIC 9(02).
+                10  WS-CURRENT-SECOND       PIC 9(02).
+                10  WS-CURRENT-MILLISECONDS PIC 9(02).
+        01  WS-TODAY-DATE                    PIC 9(08).
+        01  WS-FILE-STATUS-FIELDS.
+            05  WS-RUNCTL-STATUS              PIC X(02).
+                88  WS-RUNCTL-OK                  VALUE '00'.
+            05  WS-LOANMSTR-STATUS           PIC X(02).
+                88  WS-LOANMSTR-OK               VALUE '00'.
+            05  WS-STMTFILE-STATUS           PIC X(02).
+        01  WS-SWITCHES.
+            05  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+                88  WS-END-OF-LOAN-MASTER        VALUE 'Y'.
+        01  WS-INTEREST-FIELDS.
+            05  WS-MONTHLY-INTEREST         PIC S9(07)V99 COMP-3.
+        01  WS-RUN-TOTALS.
+            05  WS-STATEMENT-COUNT           PIC 9(07) COMP
+                                                          VALUE ZERO.
+        01  WS-DISPLAY-COUNT                 PIC ZZZ,ZZ9.
+        PROCEDURE DIVISION.
+        MAIN-LINE SECTION.
+        0000.
+            PERFORM E-MAIN.
+        9999.
+            STOP RUN.
+        E-MAIN SECTION.
+        E-100.
+      *    OPEN THE MASTER AND THE STATEMENT FILE AND ESTABLISH
+      *    TODAY'S DATE AS THE STATEMENT DATE.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+            OPEN INPUT LOAN-MASTER-FILE.
+            OPEN OUTPUT STATEMENT-FILE.
+            IF NOT WS-LOANMSTR-OK
+                DISPLAY 'STMTGEN - LOAN MASTER OPEN FAILED, STATUS '
+                    WS-LOANMSTR-STATUS
+                GO TO E-900
+            END-IF.
+            PERFORM E-105-GET-BUSINESS-DATE.
+            GO TO E-200.
+        E-105-GET-BUSINESS-DATE.
+      *    PICK UP TODAY'S SHARED BUSINESS DATE FROM RUN-CONTROL
+      *    INSTEAD OF DERIVING IT LOCALLY, SO THIS JOB CANNOT
+      *    DISAGREE WITH THE REST OF THE CYCLE ACROSS A MIDNIGHT
+      *    ROLLOVER.
+            OPEN INPUT RUN-CONTROL-FILE.
+            IF WS-RUNCTL-OK
+                MOVE 'CYCLECTL' TO RC-CONTROL-ID
+                READ RUN-CONTROL-FILE
+                    INVALID KEY
+                        DISPLAY 'STMTGEN - RUN-CONTROL RECORD NOT '
+                            'FOUND, USING SYSTEM DATE'
+                        STRING WS-CURRENT-YEAR WS-CURRENT-MONTH
+                            WS-CURRENT-DAY DELIMITED BY SIZE
+                            INTO WS-TODAY-DATE
+                        END-STRING
+                    NOT INVALID KEY
+                        MOVE RC-CURRENT-BUSINESS-DATE TO WS-TODAY-DATE
+                END-READ
+                CLOSE RUN-CONTROL-FILE
+            ELSE
+                DISPLAY 'STMTGEN - RUN-CONTROL OPEN FAILED, STATUS '
+                    WS-RUNCTL-STATUS ' - USING SYSTEM DATE'
+                STRING WS-CURRENT-YEAR WS-CURRENT-MONTH WS-CURRENT-DAY
+                    DELIMITED BY SIZE INTO WS-TODAY-DATE
+                END-STRING
+            END-IF.
+        E-200.
+      *    GENERATE A STATEMENT FOR EVERY LOAN ON THE MASTER.
+            PERFORM E-210 UNTIL WS-END-OF-LOAN-MASTER.
+            GO TO E-900.
+        E-210.
+            READ LOAN-MASTER-FILE
+                AT END
+                    SET WS-END-OF-LOAN-MASTER TO TRUE
+                NOT AT END
+                    PERFORM E-300
+            END-READ.
+        E-300.
+      *    ACCRUE THIS MONTH'S INTEREST ON THE CURRENT BALANCE AND
+      *    BUILD THE STATEMENT RECORD.  STMTGEN DOES NOT POST THE
+      *    ACCRUAL, SO THE ENDING BALANCE EQUALS THE BEGINNING
+      *    BALANCE.  A LOAN THAT IS NO LONGER ACTIVE (PAID IN FULL
+      *    OR CLOSED) GETS NO FURTHER STATEMENTS.
+            IF LM-LOAN-ACTIVE
+                COMPUTE WS-MONTHLY-INTEREST ROUNDED =
+                    LM-CURRENT-BALANCE * LM-INTEREST-RATE / 12
+                MOVE LM-LOAN-NUMBER TO ST-LOAN-NUMBER
+                MOVE LM-BORROWER-NAME TO ST-BORROWER-NAME
+                MOVE WS-TODAY-DATE TO ST-STATEMENT-DATE
+                MOVE LM-CURRENT-BALANCE TO ST-BEGINNING-BALANCE
+                MOVE WS-MONTHLY-INTEREST TO ST-INTEREST-ACCRUED
+                MOVE ZERO TO ST-PRINCIPAL-PORTION
+                MOVE LM-ESCROW-MONTHLY-PMT TO ST-ESCROW-ACTIVITY
+                MOVE LM-CURRENT-BALANCE TO ST-ENDING-BALANCE
+                WRITE ST-STATEMENT-RECORD
+                ADD 1 TO WS-STATEMENT-COUNT
+            END-IF.
+        E-900.
+      *    CLOSE UP AND REPORT WHAT HAPPENED.
+            CLOSE LOAN-MASTER-FILE STATEMENT-FILE.
+            MOVE WS-STATEMENT-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'STMTGEN - STATEMENTS GENERATED: ' WS-DISPLAY-COUNT.
