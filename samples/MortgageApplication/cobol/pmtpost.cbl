@@ -0,0 +1,375 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PMTPOST.
+        DATE-COMPILED.
+      *REMARKS.
+      *    PMTPOST APPLIES THE DAILY ACH/LOCKBOX/PHONE PAYMENT
+      *    TRANSACTION FILE AGAINST LOAN-MASTER.  EVERY TRANSACTION
+      *    THAT POSTS WRITES A PAYMENT-AUDIT RECORD; EVERY
+      *    TRANSACTION THAT CANNOT POST (LOAN NOT ON FILE, OR THE
+      *    PAYMENT WOULD DRIVE THE BALANCE NEGATIVE) WRITES A
+      *    PAYMENT-REJECT RECORD WITH A REASON CODE INSTEAD.  RUNS
+      *    RIGHT BEHIND HELLO IN THE NIGHTLY CYCLE.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-08  DLB  ORIGINAL PROGRAM.
+      *    2026-08-08  DLB  ADDED CHECKPOINT/RESTART SO AN ABEND
+      *                     PARTWAY THROUGH THE TRANSACTION FILE CAN
+      *                     RESUME WITHOUT DOUBLE-POSTING.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Z25A.
+        OBJECT-COMPUTER. Z25A.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RUN-CONTROL-FILE ASSIGN TO RUNCTL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RC-CONTROL-ID
+                FILE STATUS IS WS-RUNCTL-STATUS.
+            SELECT PAYMENT-TRANS-FILE ASSIGN TO PAYTRAN
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PAYTRAN-STATUS.
+            SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS LM-LOAN-NUMBER
+                FILE STATUS IS WS-LOANMSTR-STATUS.
+            SELECT PAYMENT-AUDIT-FILE ASSIGN TO PMTAUDIT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PMTAUDIT-STATUS.
+            SELECT PAYMENT-REJECT-FILE ASSIGN TO PMTREJCT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PMTREJCT-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CK-PROGRAM-ID
+                FILE STATUS IS WS-CKPT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  RUN-CONTROL-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY RUNCTL.
+        FD  PAYMENT-TRANS-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY PMTTRAN.
+        FD  LOAN-MASTER-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LOANMST.
+        FD  PAYMENT-AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY PMTAUDT.
+        FD  PAYMENT-REJECT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY PMTREJ.
+        FD  CHECKPOINT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY CKPTREC.
+        WORKING-STORAGE SECTION.
+        01  WS-CURRENT-DATE-DATA.
+            05  WS-CURRENT-DATE.
+                10  WS-CURRENT-YEAR         PIC 9(04).
+                10  WS-CURRENT-MONTH        PIC 9(02).
+                10  WS-CURRENT-DAY          PIC 9(02).
+            05  WS-CURRENT-TIME.
+                10  WS-CURRENT-HOURS        PIC 9(02).
+                10  WS-CURRENT-MINUTE       PIC 9(02).
+                10  WS-CURRENT-SECOND       PIC 9(02).
+                10  WS-CURRENT-MILLISECONDS PIC 9(02).
+        01  WS-TODAY-DATE                    PIC 9(08).
+        01  WS-FILE-STATUS-FIELDS.
+            05  WS-RUNCTL-STATUS              PIC X(02).
+                88  WS-RUNCTL-OK                  VALUE '00'.
+            05  WS-PAYTRAN-STATUS            PIC X(02).
+                88  WS-PAYTRAN-OK                VALUE '00'.
+            05  WS-LOANMSTR-STATUS           PIC X(02).
+                88  WS-LOANMSTR-OK               VALUE '00'.
+            05  WS-PMTAUDIT-STATUS           PIC X(02).
+            05  WS-PMTREJCT-STATUS           PIC X(02).
+            05  WS-CKPT-STATUS               PIC X(02).
+                88  WS-CKPT-OK                   VALUE '00'.
+                88  WS-CKPT-FILE-MISSING         VALUE '35'.
+        01  WS-SWITCHES.
+            05  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+                88  WS-END-OF-TRANSACTIONS       VALUE 'Y'.
+            05  WS-CKPT-OPENED-SWITCH        PIC X(01) VALUE 'N'.
+                88  WS-CKPT-FILE-OPENED          VALUE 'Y'.
+        01  WS-WORK-FIELDS.
+            05  WS-PRIOR-BALANCE             PIC S9(09)V99 COMP-3.
+            05  WS-NEW-BALANCE                PIC S9(09)V99 COMP-3.
+        01  WS-DUE-DATE-FIELDS.
+            05  WS-DUE-DATE-WORK.
+                10  WS-DUE-YEAR               PIC 9(04).
+                10  WS-DUE-MONTH              PIC 9(02).
+                10  WS-DUE-DAY                PIC 9(02).
+            05  WS-TODAY-DATE-INTEGER        PIC S9(09) COMP.
+            05  WS-DUE-DATE-INTEGER          PIC S9(09) COMP.
+            05  WS-DAYS-IN-MONTH-TABLE.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 28.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 30.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 30.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 30.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 30.
+                10  FILLER                    PIC 9(02) VALUE 31.
+            05  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+                10  WS-MAX-DAY                PIC 9(02)
+                                                   OCCURS 12 TIMES.
+        01  WS-RUN-TOTALS.
+            05  WS-TRANS-COUNT                PIC 9(07) COMP VALUE ZERO.
+            05  WS-POSTED-COUNT               PIC 9(07) COMP VALUE ZERO.
+            05  WS-REJECT-COUNT               PIC 9(07) COMP VALUE ZERO.
+            05  WS-POSTED-AMOUNT      PIC S9(11)V99 COMP-3 VALUE ZERO.
+        01  WS-CHECKPOINT-FIELDS.
+            05  WS-CHECKPOINT-INTERVAL       PIC 9(05) COMP
+                                                          VALUE 00100.
+            05  WS-SKIP-COUNT                 PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-SKIP-DONE                  PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-CKPT-QUOTIENT              PIC 9(07) COMP.
+            05  WS-CKPT-REMAINDER             PIC 9(05) COMP.
+        01  WS-DISPLAY-COUNT                 PIC ZZZ,ZZ9.
+        01  WS-DISPLAY-AMOUNT                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+        PROCEDURE DIVISION.
+        MAIN-LINE SECTION.
+        0000.
+            PERFORM B-MAIN.
+        9999.
+            STOP RUN.
+        B-MAIN SECTION.
+        B-100.
+      *    OPEN THE DAY'S TRANSACTION, MASTER, AUDIT AND REJECT
+      *    FILES.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+            OPEN INPUT PAYMENT-TRANS-FILE.
+            OPEN I-O LOAN-MASTER-FILE.
+            OPEN OUTPUT PAYMENT-AUDIT-FILE.
+            OPEN OUTPUT PAYMENT-REJECT-FILE.
+            IF NOT WS-PAYTRAN-OK OR NOT WS-LOANMSTR-OK
+                DISPLAY 'PMTPOST - OPEN FAILED, TRAN STATUS '
+                    WS-PAYTRAN-STATUS ' MASTER STATUS '
+                    WS-LOANMSTR-STATUS
+                GO TO B-900
+            END-IF.
+            PERFORM B-105-GET-BUSINESS-DATE.
+            GO TO B-110.
+        B-105-GET-BUSINESS-DATE.
+      *    PICK UP TODAY'S SHARED BUSINESS DATE FROM RUN-CONTROL
+      *    INSTEAD OF DERIVING IT LOCALLY, SO THIS JOB CANNOT
+      *    DISAGREE WITH THE REST OF THE CYCLE ACROSS A MIDNIGHT
+      *    ROLLOVER.
+            OPEN INPUT RUN-CONTROL-FILE.
+            IF WS-RUNCTL-OK
+                MOVE 'CYCLECTL' TO RC-CONTROL-ID
+                READ RUN-CONTROL-FILE
+                    INVALID KEY
+                        DISPLAY 'PMTPOST - RUN-CONTROL RECORD NOT '
+                            'FOUND, USING SYSTEM DATE'
+                        STRING WS-CURRENT-YEAR WS-CURRENT-MONTH
+                            WS-CURRENT-DAY DELIMITED BY SIZE
+                            INTO WS-TODAY-DATE
+                        END-STRING
+                    NOT INVALID KEY
+                        MOVE RC-CURRENT-BUSINESS-DATE TO WS-TODAY-DATE
+                END-READ
+                CLOSE RUN-CONTROL-FILE
+            ELSE
+                DISPLAY 'PMTPOST - RUN-CONTROL OPEN FAILED, STATUS '
+                    WS-RUNCTL-STATUS ' - USING SYSTEM DATE'
+                STRING WS-CURRENT-YEAR WS-CURRENT-MONTH WS-CURRENT-DAY
+                    DELIMITED BY SIZE INTO WS-TODAY-DATE
+                END-STRING
+            END-IF.
+        B-110.
+      *    OPEN THE CHECKPOINT FILE AND FIND OUT IF A PRIOR RUN OF
+      *    THIS PROGRAM LEFT OFF PARTWAY THROUGH THE TRANSACTION
+      *    FILE.  IF SO, SKIP BACK OVER THE TRANSACTIONS ALREADY
+      *    POSTED SO THEY ARE NOT APPLIED A SECOND TIME.
+            OPEN I-O CHECKPOINT-FILE.
+            IF WS-CKPT-FILE-MISSING
+                OPEN OUTPUT CHECKPOINT-FILE
+                CLOSE CHECKPOINT-FILE
+                OPEN I-O CHECKPOINT-FILE
+            END-IF.
+            SET WS-CKPT-FILE-OPENED TO TRUE.
+            MOVE 'PMTPOST' TO CK-PROGRAM-ID.
+            READ CHECKPOINT-FILE
+                INVALID KEY
+                    PERFORM B-120-INITIALIZE-CHECKPOINT
+                NOT INVALID KEY
+                    IF CK-STATUS-IN-PROGRESS
+                        MOVE CK-RECORD-COUNT TO WS-SKIP-COUNT
+                    ELSE
+                        PERFORM B-120-INITIALIZE-CHECKPOINT
+                    END-IF
+            END-READ.
+            IF WS-SKIP-COUNT > ZERO
+                MOVE WS-SKIP-COUNT TO WS-DISPLAY-COUNT
+                DISPLAY 'PMTPOST - RESTARTING, SKIPPING '
+                    WS-DISPLAY-COUNT ' ALREADY-POSTED TRANSACTIONS'
+                PERFORM B-130-SKIP-TRANSACTION
+                    WS-SKIP-COUNT TIMES
+            END-IF.
+            GO TO B-200.
+        B-120-INITIALIZE-CHECKPOINT.
+            MOVE ZERO TO CK-RECORD-COUNT.
+            MOVE SPACES TO CK-LAST-KEY-PROCESSED.
+            SET CK-STATUS-IN-PROGRESS TO TRUE.
+            MOVE WS-TODAY-DATE TO CK-CHECKPOINT-DATE.
+            WRITE CK-CHECKPOINT-RECORD
+                INVALID KEY
+                    REWRITE CK-CHECKPOINT-RECORD
+            END-WRITE.
+        B-130-SKIP-TRANSACTION.
+            IF NOT WS-END-OF-TRANSACTIONS
+                READ PAYMENT-TRANS-FILE
+                    AT END
+                        SET WS-END-OF-TRANSACTIONS TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-TRANS-COUNT
+                        ADD 1 TO WS-SKIP-DONE
+                END-READ
+            END-IF.
+        B-200.
+      *    APPLY EACH PAYMENT TRANSACTION IN TURN.
+            PERFORM B-210 UNTIL WS-END-OF-TRANSACTIONS.
+            GO TO B-900.
+        B-210.
+            READ PAYMENT-TRANS-FILE
+                AT END
+                    SET WS-END-OF-TRANSACTIONS TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-TRANS-COUNT
+                    PERFORM B-300
+                    PERFORM B-220-CHECKPOINT-IF-DUE
+            END-READ.
+        B-300.
+      *    LOOK UP THE LOAN AND EITHER POST OR REJECT THE PAYMENT.
+            MOVE PT-LOAN-NUMBER TO LM-LOAN-NUMBER.
+            READ LOAN-MASTER-FILE
+                INVALID KEY
+                    SET PJ-REASON-NOT-FOUND TO TRUE
+                    MOVE 'LOAN NUMBER NOT FOUND ON LOAN MASTER'
+                        TO PJ-REASON-TEXT
+                    PERFORM B-500
+                NOT INVALID KEY
+                    PERFORM B-400
+            END-READ.
+        B-400.
+      *    THE LOAN WAS FOUND - APPLY THE PAYMENT UNLESS THE LOAN IS
+      *    NO LONGER ACTIVE (PAID IN FULL OR CLOSED) OR THE PAYMENT
+      *    WOULD DRIVE THE BALANCE NEGATIVE.
+            MOVE LM-CURRENT-BALANCE TO WS-PRIOR-BALANCE.
+            COMPUTE WS-NEW-BALANCE =
+                LM-CURRENT-BALANCE - PT-PAYMENT-AMOUNT.
+            IF NOT LM-LOAN-ACTIVE
+                SET PJ-REASON-NOT-ACTIVE TO TRUE
+                MOVE 'LOAN IS NOT ACTIVE ON LOAN MASTER'
+                    TO PJ-REASON-TEXT
+                PERFORM B-500
+            ELSE
+                IF WS-NEW-BALANCE < ZERO
+                    SET PJ-REASON-NEGATIVE-BAL TO TRUE
+                    MOVE 'PAYMENT WOULD DRIVE BALANCE NEGATIVE'
+                        TO PJ-REASON-TEXT
+                    PERFORM B-500
+                ELSE
+                    MOVE WS-NEW-BALANCE TO LM-CURRENT-BALANCE
+                    PERFORM B-410-ADVANCE-DUE-DATE
+                    REWRITE LM-LOAN-RECORD
+                    MOVE PT-LOAN-NUMBER TO PA-LOAN-NUMBER
+                    MOVE PT-PAYMENT-AMOUNT TO PA-PAYMENT-AMOUNT
+                    MOVE PT-PAYMENT-DATE TO PA-PAYMENT-DATE
+                    MOVE PT-SOURCE-CODE TO PA-SOURCE-CODE
+                    MOVE WS-PRIOR-BALANCE TO PA-PRIOR-BALANCE
+                    MOVE WS-NEW-BALANCE TO PA-NEW-BALANCE
+                    MOVE WS-TODAY-DATE TO PA-POSTED-DATE
+                    WRITE PA-POSTED-PAYMENT-RECORD
+                    ADD 1 TO WS-POSTED-COUNT
+                    ADD PT-PAYMENT-AMOUNT TO WS-POSTED-AMOUNT
+                END-IF
+            END-IF.
+        B-410-ADVANCE-DUE-DATE.
+      *    A PAYMENT WAS APPLIED - ROLL THE NEXT-DUE-DATE FORWARD ONE
+      *    MONTH AND RECOMPUTE DELINQUENCY-DAYS FROM THE NEW DUE DATE
+      *    AGAINST TODAY'S BUSINESS DATE, SO A CURRENT PAYMENT CURES
+      *    DELINQUENCY INSTEAD OF LEAVING THE OLD AGING ON FILE.
+            MOVE LM-NEXT-DUE-DATE(1:4) TO WS-DUE-YEAR.
+            MOVE LM-NEXT-DUE-DATE(5:2) TO WS-DUE-MONTH.
+            MOVE LM-NEXT-DUE-DATE(7:2) TO WS-DUE-DAY.
+            ADD 1 TO WS-DUE-MONTH.
+            IF WS-DUE-MONTH > 12
+                MOVE 1 TO WS-DUE-MONTH
+                ADD 1 TO WS-DUE-YEAR
+            END-IF.
+            IF WS-DUE-DAY > WS-MAX-DAY(WS-DUE-MONTH)
+                MOVE WS-MAX-DAY(WS-DUE-MONTH) TO WS-DUE-DAY
+            END-IF.
+            STRING WS-DUE-YEAR WS-DUE-MONTH WS-DUE-DAY
+                DELIMITED BY SIZE INTO LM-NEXT-DUE-DATE
+            END-STRING.
+            COMPUTE WS-TODAY-DATE-INTEGER =
+                FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE).
+            COMPUTE WS-DUE-DATE-INTEGER =
+                FUNCTION INTEGER-OF-DATE(LM-NEXT-DUE-DATE).
+            IF WS-TODAY-DATE-INTEGER > WS-DUE-DATE-INTEGER
+                COMPUTE LM-DELINQUENCY-DAYS =
+                    WS-TODAY-DATE-INTEGER - WS-DUE-DATE-INTEGER
+            ELSE
+                MOVE ZERO TO LM-DELINQUENCY-DAYS
+            END-IF.
+        B-500.
+      *    THE TRANSACTION COULD NOT BE POSTED - WRITE IT TO THE
+      *    REJECT FILE FOR RESEARCH.
+            MOVE PT-LOAN-NUMBER TO PJ-LOAN-NUMBER.
+            MOVE PT-PAYMENT-AMOUNT TO PJ-PAYMENT-AMOUNT.
+            MOVE PT-PAYMENT-DATE TO PJ-PAYMENT-DATE.
+            MOVE PT-SOURCE-CODE TO PJ-SOURCE-CODE.
+            WRITE PJ-PAYMENT-REJECT-RECORD.
+            ADD 1 TO WS-REJECT-COUNT.
+        B-220-CHECKPOINT-IF-DUE.
+      *    COMMIT PROGRESS TO THE CHECKPOINT FILE EVERY
+      *    WS-CHECKPOINT-INTERVAL TRANSACTIONS SO A RESTART DOES NOT
+      *    HAVE TO REPROCESS THE WHOLE TRANSACTION FILE.
+            DIVIDE WS-TRANS-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CKPT-QUOTIENT
+                REMAINDER WS-CKPT-REMAINDER.
+            IF WS-CKPT-REMAINDER = ZERO
+                PERFORM B-700-WRITE-CHECKPOINT
+            END-IF.
+        B-700-WRITE-CHECKPOINT.
+            MOVE PT-LOAN-NUMBER TO CK-LAST-KEY-PROCESSED.
+            MOVE WS-TRANS-COUNT TO CK-RECORD-COUNT.
+            SET CK-STATUS-IN-PROGRESS TO TRUE.
+            MOVE WS-TODAY-DATE TO CK-CHECKPOINT-DATE.
+            STRING WS-CURRENT-HOURS WS-CURRENT-MINUTE WS-CURRENT-SECOND
+                DELIMITED BY SIZE INTO CK-CHECKPOINT-TIME
+            END-STRING.
+            REWRITE CK-CHECKPOINT-RECORD.
+        B-900.
+      *    CLOSE UP AND REPORT WHAT HAPPENED.
+            IF WS-CKPT-FILE-OPENED
+                SET CK-STATUS-COMPLETE TO TRUE
+                MOVE WS-TRANS-COUNT TO CK-RECORD-COUNT
+                REWRITE CK-CHECKPOINT-RECORD
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+            CLOSE PAYMENT-TRANS-FILE LOAN-MASTER-FILE
+                PAYMENT-AUDIT-FILE PAYMENT-REJECT-FILE.
+            MOVE WS-TRANS-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'PMTPOST - TRANSACTIONS READ:   ' WS-DISPLAY-COUNT.
+            MOVE WS-POSTED-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'PMTPOST - PAYMENTS POSTED:     ' WS-DISPLAY-COUNT.
+            MOVE WS-REJECT-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'PMTPOST - PAYMENTS REJECTED:   ' WS-DISPLAY-COUNT.
+            MOVE WS-POSTED-AMOUNT TO WS-DISPLAY-AMOUNT.
+            DISPLAY 'PMTPOST - TOTAL AMOUNT POSTED: '
+                WS-DISPLAY-AMOUNT.
