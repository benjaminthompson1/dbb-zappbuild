@@ -0,0 +1,215 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LNBOARD.
+        DATE-COMPILED.
+      *REMARKS.
+      *    LNBOARD READS THE NEW-LOAN INTAKE FILE FROM LOAN
+      *    ORIGINATION, EDITS EACH RECORD, AND BOARDS EVERY LOAN THAT
+      *    PASSES ONTO LOAN-MASTER AS A NEW, ACTIVE LOAN.  ANY RECORD
+      *    THAT FAILS AN EDIT IS WRITTEN TO THE BOARDING EXCEPTIONS
+      *    FILE WITH THE SPECIFIC FAILURE REASON SO THE BOARDING TEAM
+      *    CAN FIX AND RESUBMIT IT.  THE EDITS ARE APPLIED IN A FIXED
+      *    ORDER AND STOP AT THE FIRST ONE THAT FAILS.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-08  DLB  ORIGINAL PROGRAM.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Z25A.
+        OBJECT-COMPUTER. Z25A.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT LOAN-INTAKE-FILE ASSIGN TO LNINTAKE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-LNINTAKE-STATUS.
+            SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS LM-LOAN-NUMBER
+                FILE STATUS IS WS-LOANMSTR-STATUS.
+            SELECT EXCEPTION-FILE ASSIGN TO LNEXCEP
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-LNEXCEP-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  LOAN-INTAKE-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LNINTAKE.
+        FD  LOAN-MASTER-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LOANMST.
+        FD  EXCEPTION-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LNEXCEP.
+        WORKING-STORAGE SECTION.
+        01  WS-FILE-STATUS-FIELDS.
+            05  WS-LNINTAKE-STATUS           PIC X(02).
+            05  WS-LOANMSTR-STATUS           PIC X(02).
+                88  WS-LOANMSTR-OK               VALUE '00'.
+            05  WS-LNEXCEP-STATUS            PIC X(02).
+        01  WS-SWITCHES.
+            05  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+                88  WS-END-OF-INTAKE             VALUE 'Y'.
+            05  WS-EDIT-SWITCH               PIC X(01) VALUE 'Y'.
+                88  WS-EDITS-PASSED              VALUE 'Y'.
+                88  WS-EDITS-FAILED               VALUE 'N'.
+        01  WS-EDIT-LIMITS.
+            05  WS-MINIMUM-RATE               PIC S9(01)V9999 COMP-3
+                                                    VALUE 0.0100.
+            05  WS-MAXIMUM-RATE               PIC S9(01)V9999 COMP-3
+                                                    VALUE 0.2500.
+        01  WS-DATE-CHECK-FIELDS.
+            05  WS-CHECK-YEAR                 PIC 9(04).
+            05  WS-CHECK-MONTH                PIC 9(02).
+            05  WS-CHECK-DAY                  PIC 9(02).
+            05  WS-DAYS-IN-MONTH-TABLE.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 29.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 30.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 30.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 30.
+                10  FILLER                    PIC 9(02) VALUE 31.
+                10  FILLER                    PIC 9(02) VALUE 30.
+                10  FILLER                    PIC 9(02) VALUE 31.
+            05  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+                10  WS-MAX-DAY                PIC 9(02)
+                                                   OCCURS 12 TIMES.
+        01  WS-RUN-TOTALS.
+            05  WS-INTAKE-COUNT               PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-BOARDED-COUNT              PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-EXCEPTION-COUNT            PIC 9(07) COMP
+                                                          VALUE ZERO.
+        01  WS-DISPLAY-COUNT                  PIC ZZZ,ZZ9.
+        PROCEDURE DIVISION.
+        MAIN-LINE SECTION.
+        0000.
+            PERFORM H-MAIN.
+        9999.
+            STOP RUN.
+        H-MAIN SECTION.
+        H-100.
+      *    OPEN THE INTAKE, MASTER AND EXCEPTION FILES.
+            OPEN INPUT LOAN-INTAKE-FILE.
+            OPEN I-O LOAN-MASTER-FILE.
+            OPEN OUTPUT EXCEPTION-FILE.
+            IF NOT WS-LOANMSTR-OK
+                DISPLAY 'LNBOARD - LOAN MASTER OPEN FAILED, STATUS '
+                    WS-LOANMSTR-STATUS
+                GO TO H-900
+            END-IF.
+        H-200.
+      *    EDIT AND BOARD EACH INTAKE RECORD IN TURN.
+            PERFORM H-210 UNTIL WS-END-OF-INTAKE.
+            GO TO H-900.
+        H-210.
+            READ LOAN-INTAKE-FILE
+                AT END
+                    SET WS-END-OF-INTAKE TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-INTAKE-COUNT
+                    PERFORM H-300-EDIT-INTAKE-RECORD
+            END-READ.
+        H-300-EDIT-INTAKE-RECORD.
+            SET WS-EDITS-PASSED TO TRUE.
+            IF LI-ORIGINAL-PRINCIPAL NOT > ZERO
+                SET LE-FAIL-ZERO-PRINCIPAL TO TRUE
+                MOVE 'ORIGINAL PRINCIPAL MUST BE GREATER THAN ZERO'
+                    TO LE-EDIT-FAILURE-TEXT
+                SET WS-EDITS-FAILED TO TRUE
+            END-IF.
+            IF WS-EDITS-PASSED
+                AND (LI-INTEREST-RATE < WS-MINIMUM-RATE
+                    OR LI-INTEREST-RATE > WS-MAXIMUM-RATE)
+                SET LE-FAIL-RATE-RANGE TO TRUE
+                MOVE 'INTEREST RATE IS OUTSIDE THE ALLOWABLE RANGE'
+                    TO LE-EDIT-FAILURE-TEXT
+                SET WS-EDITS-FAILED TO TRUE
+            END-IF.
+            IF WS-EDITS-PASSED
+                AND LI-TERM-MONTHS NOT > ZERO
+                SET LE-FAIL-BAD-TERM TO TRUE
+                MOVE 'TERM MONTHS MUST BE GREATER THAN ZERO'
+                    TO LE-EDIT-FAILURE-TEXT
+                SET WS-EDITS-FAILED TO TRUE
+            END-IF.
+            IF WS-EDITS-PASSED
+                PERFORM H-320-EDIT-DATE
+            END-IF.
+            IF WS-EDITS-PASSED
+                PERFORM H-330-EDIT-DUPLICATE
+            END-IF.
+            IF WS-EDITS-PASSED
+                PERFORM H-400-BOARD-LOAN
+            ELSE
+                PERFORM H-500-WRITE-EXCEPTION
+            END-IF.
+        H-320-EDIT-DATE.
+            MOVE LI-FIRST-PAYMENT-DATE(1:4) TO WS-CHECK-YEAR.
+            MOVE LI-FIRST-PAYMENT-DATE(5:2) TO WS-CHECK-MONTH.
+            MOVE LI-FIRST-PAYMENT-DATE(7:2) TO WS-CHECK-DAY.
+            IF WS-CHECK-YEAR < 1900 OR WS-CHECK-YEAR > 2100
+                OR WS-CHECK-MONTH < 01 OR WS-CHECK-MONTH > 12
+                SET LE-FAIL-INVALID-DATE TO TRUE
+                MOVE 'FIRST PAYMENT DATE IS NOT A VALID DATE'
+                    TO LE-EDIT-FAILURE-TEXT
+                SET WS-EDITS-FAILED TO TRUE
+            END-IF.
+      *    THE MONTH MUST BE CONFIRMED IN RANGE BEFORE IT IS EVER
+      *    USED TO SUBSCRIPT WS-MAX-DAY - COBOL DOES NOT GUARANTEE
+      *    THAT THE OR CONDITIONS ABOVE SHORT-CIRCUIT.
+            IF WS-EDITS-PASSED
+                AND (WS-CHECK-DAY < 01
+                    OR WS-CHECK-DAY > WS-MAX-DAY(WS-CHECK-MONTH))
+                SET LE-FAIL-INVALID-DATE TO TRUE
+                MOVE 'FIRST PAYMENT DATE IS NOT A VALID DATE'
+                    TO LE-EDIT-FAILURE-TEXT
+                SET WS-EDITS-FAILED TO TRUE
+            END-IF.
+        H-330-EDIT-DUPLICATE.
+            MOVE LI-LOAN-NUMBER TO LM-LOAN-NUMBER.
+            READ LOAN-MASTER-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    SET LE-FAIL-DUP-LOAN TO TRUE
+                    MOVE 'LOAN NUMBER ALREADY EXISTS ON LOAN MASTER'
+                        TO LE-EDIT-FAILURE-TEXT
+                    SET WS-EDITS-FAILED TO TRUE
+            END-READ.
+        H-400-BOARD-LOAN.
+            MOVE LI-LOAN-NUMBER TO LM-LOAN-NUMBER.
+            MOVE LI-BORROWER-NAME TO LM-BORROWER-NAME.
+            MOVE LI-ORIGINAL-PRINCIPAL TO LM-ORIGINAL-PRINCIPAL.
+            MOVE LI-ORIGINAL-PRINCIPAL TO LM-CURRENT-BALANCE.
+            MOVE LI-INTEREST-RATE TO LM-INTEREST-RATE.
+            MOVE LI-TERM-MONTHS TO LM-TERM-MONTHS.
+            MOVE LI-FIRST-PAYMENT-DATE TO LM-NEXT-DUE-DATE.
+            MOVE ZERO TO LM-DELINQUENCY-DAYS.
+            MOVE ZERO TO LM-ESCROW-TAX-AMOUNT.
+            MOVE ZERO TO LM-ESCROW-INS-PREMIUM.
+            MOVE ZERO TO LM-ESCROW-BALANCE.
+            MOVE ZERO TO LM-ESCROW-MONTHLY-PMT.
+            SET LM-LOAN-ACTIVE TO TRUE.
+            WRITE LM-LOAN-RECORD.
+            ADD 1 TO WS-BOARDED-COUNT.
+        H-500-WRITE-EXCEPTION.
+            MOVE LI-LOAN-NUMBER TO LE-LOAN-NUMBER.
+            MOVE LI-BORROWER-NAME TO LE-BORROWER-NAME.
+            WRITE LE-BOARDING-EXCEPTION-RECORD.
+            ADD 1 TO WS-EXCEPTION-COUNT.
+        H-900.
+      *    CLOSE UP AND REPORT WHAT HAPPENED.
+            CLOSE LOAN-INTAKE-FILE LOAN-MASTER-FILE EXCEPTION-FILE.
+            MOVE WS-INTAKE-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'LNBOARD - INTAKE RECORDS READ: ' WS-DISPLAY-COUNT.
+            MOVE WS-BOARDED-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'LNBOARD - LOANS BOARDED:       ' WS-DISPLAY-COUNT.
+            MOVE WS-EXCEPTION-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'LNBOARD - EXCEPTIONS WRITTEN:   ' WS-DISPLAY-COUNT.
