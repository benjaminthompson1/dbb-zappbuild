@@ -0,0 +1,282 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PAYOFFQ.
+        DATE-COMPILED.
+      *REMARKS.
+      *    PAYOFFQ CALCULATES A FULL PAYOFF AMOUNT FOR EACH LOAN
+      *    NUMBER AND REQUESTED PAYOFF DATE ON THE PAYOFF REQUEST
+      *    FILE - REMAINING PRINCIPAL, INTEREST ACCRUED TO DATE, ANY
+      *    ESCROW SHORTAGE CARRIED ON THE MOST RECENT ESCROW ANALYSIS,
+      *    AND A PER-DIEM CARRYING THE PAYOFF FORWARD TO THE REQUESTED
+      *    DATE - AND WRITES A PAYOFF-QUOTE RECORD FOR THE TITLE/
+      *    CLOSING TEAM.  WHEN THE REQUEST IS AN ACTUAL PAYOFF BEING
+      *    POSTED (NOT JUST A QUOTE), THE LOAN IS ALSO FLAGGED
+      *    PAID-IN-FULL ON LOAN-MASTER AND A LIEN-RELEASE REQUEST IS
+      *    WRITTEN FOR THE DOCUMENT TEAM.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-08  DLB  ORIGINAL PROGRAM.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Z25A.
+        OBJECT-COMPUTER. Z25A.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RUN-CONTROL-FILE ASSIGN TO RUNCTL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RC-CONTROL-ID
+                FILE STATUS IS WS-RUNCTL-STATUS.
+            SELECT PAYOFF-REQUEST-FILE ASSIGN TO PAYOFFRQ
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PAYOFFRQ-STATUS.
+            SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS LM-LOAN-NUMBER
+                FILE STATUS IS WS-LOANMSTR-STATUS.
+            SELECT ESCROW-ANALYSIS-FILE ASSIGN TO ESCROUT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-ESCROUT-STATUS.
+            SELECT PAYOFF-QUOTE-FILE ASSIGN TO PAYOFFQT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PAYOFFQT-STATUS.
+            SELECT LIEN-RELEASE-FILE ASSIGN TO LIENREL
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-LIENREL-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  RUN-CONTROL-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY RUNCTL.
+        FD  PAYOFF-REQUEST-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY PAYOFFRQ.
+        FD  LOAN-MASTER-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LOANMST.
+        FD  ESCROW-ANALYSIS-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY ESCOUT.
+        FD  PAYOFF-QUOTE-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY PAYOFFQ.
+        FD  LIEN-RELEASE-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LIENREL.
+        WORKING-STORAGE SECTION.
+        01  WS-CURRENT-DATE-DATA.
+            05  WS-CURRENT-DATE.
+                10  WS-CURRENT-YEAR         PIC 9(04).
+                10  WS-CURRENT-MONTH        PIC 9(02).
+                10  WS-CURRENT-DAY          PIC 9(02).
+            05  WS-CURRENT-TIME.
+                10  WS-CURRENT-HOURS        PIC 9(02).
+                10  WS-CURRENT-MINUTE       PIC 9(02).
+                10  WS-CURRENT-SECOND       PIC 9(02).
+                10  WS-CURRENT-MILLISECONDS PIC 9(02).
+        01  WS-TODAY-DATE                    PIC 9(08).
+        01  WS-FILE-STATUS-FIELDS.
+            05  WS-RUNCTL-STATUS             PIC X(02).
+                88  WS-RUNCTL-OK                 VALUE '00'.
+            05  WS-PAYOFFRQ-STATUS           PIC X(02).
+            05  WS-LOANMSTR-STATUS           PIC X(02).
+                88  WS-LOANMSTR-OK               VALUE '00'.
+            05  WS-ESCROUT-STATUS            PIC X(02).
+                88  WS-ESCROUT-OK                VALUE '00'.
+            05  WS-PAYOFFQT-STATUS           PIC X(02).
+            05  WS-LIENREL-STATUS            PIC X(02).
+        01  WS-SWITCHES.
+            05  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+                88  WS-END-OF-REQUESTS           VALUE 'Y'.
+            05  WS-LOAN-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+                88  WS-LOAN-WAS-FOUND            VALUE 'Y'.
+            05  WS-ESCROW-EOF-SWITCH         PIC X(01) VALUE 'N'.
+                88  WS-END-OF-ESCROW-FILE        VALUE 'Y'.
+            05  WS-ESCROW-FOUND-SWITCH       PIC X(01) VALUE 'N'.
+                88  WS-ESCROW-RECORD-FOUND       VALUE 'Y'.
+        01  WS-DATE-WORK-FIELDS.
+            05  WS-TODAY-INTEGER              PIC 9(07) COMP.
+            05  WS-DUE-DATE-INTEGER           PIC 9(07) COMP.
+            05  WS-PAYOFF-DATE-INTEGER        PIC 9(07) COMP.
+        01  WS-CALCULATION-FIELDS.
+            05  WS-DAILY-RATE-AMOUNT         PIC S9(07)V9999 COMP-3.
+            05  WS-DAYS-PAST-DUE-DATE        PIC S9(05) COMP.
+            05  WS-DAYS-TO-PAYOFF             PIC S9(05) COMP.
+            05  WS-ACCRUED-INTEREST          PIC S9(07)V99 COMP-3.
+            05  WS-ESCROW-SHORTAGE            PIC S9(07)V99 COMP-3.
+            05  WS-TOTAL-PAYOFF-AMOUNT        PIC S9(09)V99 COMP-3.
+        01  WS-RUN-TOTALS.
+            05  WS-REQUEST-COUNT              PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-POSTED-COUNT                PIC 9(07) COMP
+                                                          VALUE ZERO.
+        01  WS-DISPLAY-COUNT                  PIC ZZZ,ZZ9.
+        PROCEDURE DIVISION.
+        MAIN-LINE SECTION.
+        0000.
+            PERFORM I-MAIN.
+        9999.
+            STOP RUN.
+        I-MAIN SECTION.
+        I-100.
+      *    OPEN THE REQUEST, MASTER, QUOTE AND LIEN-RELEASE FILES AND
+      *    ESTABLISH TODAY AS THE QUOTE DATE.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+            OPEN INPUT PAYOFF-REQUEST-FILE.
+            OPEN I-O LOAN-MASTER-FILE.
+            OPEN OUTPUT PAYOFF-QUOTE-FILE.
+            OPEN OUTPUT LIEN-RELEASE-FILE.
+            IF NOT WS-LOANMSTR-OK
+                DISPLAY 'PAYOFFQ - LOAN MASTER OPEN FAILED, STATUS '
+                    WS-LOANMSTR-STATUS
+                GO TO I-900
+            END-IF.
+            PERFORM I-105-GET-BUSINESS-DATE.
+            COMPUTE WS-TODAY-INTEGER =
+                FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE).
+            GO TO I-200.
+        I-105-GET-BUSINESS-DATE.
+      *    PICK UP TODAY'S SHARED BUSINESS DATE FROM RUN-CONTROL
+      *    INSTEAD OF DERIVING IT LOCALLY, SO A PAYOFF QUOTED HERE
+      *    AGREES WITH THE REST OF THE CYCLE ACROSS A MIDNIGHT
+      *    ROLLOVER.
+            OPEN INPUT RUN-CONTROL-FILE.
+            IF WS-RUNCTL-OK
+                MOVE 'CYCLECTL' TO RC-CONTROL-ID
+                READ RUN-CONTROL-FILE
+                    INVALID KEY
+                        DISPLAY 'PAYOFFQ - RUN-CONTROL RECORD NOT '
+                            'FOUND, USING SYSTEM DATE'
+                        STRING WS-CURRENT-YEAR WS-CURRENT-MONTH
+                            WS-CURRENT-DAY DELIMITED BY SIZE
+                            INTO WS-TODAY-DATE
+                        END-STRING
+                    NOT INVALID KEY
+                        MOVE RC-CURRENT-BUSINESS-DATE TO WS-TODAY-DATE
+                END-READ
+                CLOSE RUN-CONTROL-FILE
+            ELSE
+                DISPLAY 'PAYOFFQ - RUN-CONTROL OPEN FAILED, STATUS '
+                    WS-RUNCTL-STATUS ' - USING SYSTEM DATE'
+                STRING WS-CURRENT-YEAR WS-CURRENT-MONTH WS-CURRENT-DAY
+                    DELIMITED BY SIZE INTO WS-TODAY-DATE
+                END-STRING
+            END-IF.
+        I-200.
+      *    QUOTE (AND, IF POSTED, BOARD) EACH PAYOFF REQUEST IN TURN.
+            PERFORM I-210 UNTIL WS-END-OF-REQUESTS.
+            GO TO I-900.
+        I-210.
+            READ PAYOFF-REQUEST-FILE
+                AT END
+                    SET WS-END-OF-REQUESTS TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-REQUEST-COUNT
+                    PERFORM I-300-PROCESS-REQUEST
+            END-READ.
+        I-300-PROCESS-REQUEST.
+            MOVE 'N' TO WS-LOAN-FOUND-SWITCH.
+            MOVE PR-LOAN-NUMBER TO LM-LOAN-NUMBER.
+            READ LOAN-MASTER-FILE
+                INVALID KEY
+                    DISPLAY 'PAYOFFQ - LOAN NUMBER NOT FOUND: '
+                        PR-LOAN-NUMBER
+                NOT INVALID KEY
+                    SET WS-LOAN-WAS-FOUND TO TRUE
+                    PERFORM I-320-CALCULATE-PAYOFF
+            END-READ.
+        I-320-CALCULATE-PAYOFF.
+            PERFORM I-400-FIND-ESCROW-SHORTAGE.
+            COMPUTE WS-DUE-DATE-INTEGER =
+                FUNCTION INTEGER-OF-DATE(LM-NEXT-DUE-DATE).
+            COMPUTE WS-PAYOFF-DATE-INTEGER =
+                FUNCTION INTEGER-OF-DATE(PR-REQUESTED-PAYOFF-DATE).
+            COMPUTE WS-DAILY-RATE-AMOUNT =
+                LM-CURRENT-BALANCE * LM-INTEREST-RATE / 365.
+            COMPUTE WS-DAYS-PAST-DUE-DATE =
+                WS-TODAY-INTEGER - WS-DUE-DATE-INTEGER.
+            IF WS-DAYS-PAST-DUE-DATE < ZERO
+                MOVE ZERO TO WS-DAYS-PAST-DUE-DATE
+            END-IF.
+            COMPUTE WS-ACCRUED-INTEREST ROUNDED =
+                WS-DAILY-RATE-AMOUNT * WS-DAYS-PAST-DUE-DATE.
+            COMPUTE WS-DAYS-TO-PAYOFF =
+                WS-PAYOFF-DATE-INTEGER - WS-TODAY-INTEGER.
+            IF WS-DAYS-TO-PAYOFF < ZERO
+                MOVE ZERO TO WS-DAYS-TO-PAYOFF
+            END-IF.
+            COMPUTE WS-TOTAL-PAYOFF-AMOUNT ROUNDED =
+                LM-CURRENT-BALANCE + WS-ACCRUED-INTEREST
+                    + WS-ESCROW-SHORTAGE
+                    + (WS-DAILY-RATE-AMOUNT * WS-DAYS-TO-PAYOFF).
+            MOVE LM-LOAN-NUMBER TO PQ-LOAN-NUMBER.
+            MOVE PR-REQUESTED-PAYOFF-DATE TO PQ-PAYOFF-DATE.
+            MOVE LM-CURRENT-BALANCE TO PQ-REMAINING-PRINCIPAL.
+            MOVE WS-ACCRUED-INTEREST TO PQ-ACCRUED-INTEREST.
+            MOVE WS-ESCROW-SHORTAGE TO PQ-ESCROW-SHORTAGE.
+            COMPUTE PQ-PER-DIEM-AMOUNT ROUNDED = WS-DAILY-RATE-AMOUNT.
+            MOVE WS-DAYS-TO-PAYOFF TO PQ-DAYS-TO-PAYOFF.
+            MOVE WS-TOTAL-PAYOFF-AMOUNT TO PQ-TOTAL-PAYOFF-AMOUNT.
+            MOVE WS-TODAY-DATE TO PQ-QUOTE-DATE.
+            WRITE PQ-PAYOFF-QUOTE-RECORD.
+            IF PR-POST-PAYOFF
+                PERFORM I-500-POST-PAYOFF
+            END-IF.
+        I-400-FIND-ESCROW-SHORTAGE.
+      *    THE ESCROW ANALYSIS FILE HAS NO INDEX, SO IT IS RESCANNED
+      *    FOR EACH REQUEST TO PICK UP THAT LOAN'S MOST RECENT
+      *    SHORTAGE, IF ANY.  ABSENT A SHORTAGE ON FILE - EITHER NO
+      *    MATCHING RECORD OR THE EXTRACT DOES NOT EXIST YET BECAUSE
+      *    ESCRWANL HAS NEVER RUN FOR THIS LOAN - THE PAYOFF CARRIES
+      *    NO ESCROW SHORTAGE.
+            MOVE ZERO TO WS-ESCROW-SHORTAGE.
+            MOVE 'N' TO WS-ESCROW-FOUND-SWITCH.
+            MOVE 'N' TO WS-ESCROW-EOF-SWITCH.
+            OPEN INPUT ESCROW-ANALYSIS-FILE.
+            IF WS-ESCROUT-OK
+                PERFORM I-410-SCAN-ESCROW-FILE
+                    UNTIL WS-END-OF-ESCROW-FILE
+                    OR WS-ESCROW-RECORD-FOUND
+                CLOSE ESCROW-ANALYSIS-FILE
+            ELSE
+                DISPLAY 'PAYOFFQ - ESCROW ANALYSIS FILE NOT '
+                    'AVAILABLE, STATUS ' WS-ESCROUT-STATUS
+                    ' - ASSUMING NO ESCROW SHORTAGE'
+            END-IF.
+        I-410-SCAN-ESCROW-FILE.
+            READ ESCROW-ANALYSIS-FILE
+                AT END
+                    SET WS-END-OF-ESCROW-FILE TO TRUE
+                NOT AT END
+                    IF ES-LOAN-NUMBER = LM-LOAN-NUMBER
+                        SET WS-ESCROW-RECORD-FOUND TO TRUE
+                        IF ES-RESULT-SHORTAGE
+                            MOVE ES-SHORT-SURPLUS-AMOUNT
+                                TO WS-ESCROW-SHORTAGE
+                        END-IF
+                    END-IF
+            END-READ.
+        I-500-POST-PAYOFF.
+      *    THE PAYOFF IS BEING POSTED, NOT JUST QUOTED - SETTLE THE
+      *    LOAN TO A ZERO BALANCE, FLAG IT PAID-IN-FULL, AND TELL THE
+      *    DOCUMENT TEAM TO RELEASE THE LIEN.
+            MOVE ZERO TO LM-CURRENT-BALANCE.
+            SET LM-LOAN-PAID-IN-FULL TO TRUE.
+            REWRITE LM-LOAN-RECORD.
+            MOVE LM-LOAN-NUMBER TO LR-LOAN-NUMBER.
+            MOVE LM-BORROWER-NAME TO LR-BORROWER-NAME.
+            MOVE PR-REQUESTED-PAYOFF-DATE TO LR-PAYOFF-DATE.
+            MOVE WS-TODAY-DATE TO LR-REQUEST-DATE.
+            MOVE 'P' TO LR-REQUEST-STATUS.
+            WRITE LR-LIEN-RELEASE-RECORD.
+            ADD 1 TO WS-POSTED-COUNT.
+        I-900.
+      *    CLOSE UP AND REPORT WHAT HAPPENED.
+            CLOSE PAYOFF-REQUEST-FILE LOAN-MASTER-FILE
+                PAYOFF-QUOTE-FILE LIEN-RELEASE-FILE.
+            MOVE WS-REQUEST-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'PAYOFFQ - REQUESTS QUOTED:  ' WS-DISPLAY-COUNT.
+            MOVE WS-POSTED-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'PAYOFFQ - PAYOFFS POSTED:   ' WS-DISPLAY-COUNT.
