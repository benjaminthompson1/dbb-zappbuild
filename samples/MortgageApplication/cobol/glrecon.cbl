@@ -0,0 +1,250 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. GLRECON.
+        DATE-COMPILED.
+      *REMARKS.
+      *    GLRECON RUNS RIGHT AFTER PMTPOST AND TIES THE SERVICING
+      *    SYSTEM OUT AGAINST THE GENERAL LEDGER FEED FOR THAT DAY.
+      *    FOR EACH LOAN ON THE GL EXTRACT IT COMPARES LOAN-MASTER'S
+      *    CURRENT BALANCE (WHICH ALREADY REFLECTS TODAY'S POSTINGS)
+      *    AND THE DAY'S POSTED-PAYMENT TOTAL FROM THE PAYMENT AUDIT
+      *    TRAIL AGAINST WHAT THE GL BELIEVES, AND WRITES A BREAK
+      *    RECORD FOR EVERY LOAN THAT DOES NOT TIE OUT.  THE GL
+      *    EXTRACT AND LOAN-MASTER ARE BOTH IN ASCENDING LOAN-NUMBER
+      *    SEQUENCE, SO THE PAYMENT AUDIT TRAIL IS SORTED INTO THE
+      *    SAME SEQUENCE AND MATCHED AGAINST THE GL EXTRACT.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-08  DLB  ORIGINAL PROGRAM.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Z25A.
+        OBJECT-COMPUTER. Z25A.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS LM-LOAN-NUMBER
+                FILE STATUS IS WS-LOANMSTR-STATUS.
+            SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTR
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-GLEXTR-STATUS.
+            SELECT PAYMENT-AUDIT-FILE ASSIGN TO PMTAUDIT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-PMTAUDIT-STATUS.
+            SELECT SORT-WORK-FILE ASSIGN TO SORTWORK.
+            SELECT BREAK-REPORT-FILE ASSIGN TO GLBRK
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-GLBRK-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  LOAN-MASTER-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LOANMST.
+        FD  GL-EXTRACT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY GLEXTR.
+        FD  PAYMENT-AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY PMTAUDT.
+        SD  SORT-WORK-FILE.
+            COPY PMTAUDT
+                REPLACING ==PA-POSTED-PAYMENT-RECORD== BY
+                              ==PW-POSTED-PAYMENT-RECORD==
+                          ==PA-LOAN-NUMBER== BY ==PW-LOAN-NUMBER==
+                          ==PA-PAYMENT-AMOUNT== BY
+                              ==PW-PAYMENT-AMOUNT==
+                          ==PA-PAYMENT-DATE== BY ==PW-PAYMENT-DATE==
+                          ==PA-SOURCE-CODE== BY ==PW-SOURCE-CODE==
+                          ==PA-PRIOR-BALANCE== BY
+                              ==PW-PRIOR-BALANCE==
+                          ==PA-NEW-BALANCE== BY ==PW-NEW-BALANCE==
+                          ==PA-POSTED-DATE== BY ==PW-POSTED-DATE==.
+        FD  BREAK-REPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY GLBREAK.
+        WORKING-STORAGE SECTION.
+        01  WS-FILE-STATUS-FIELDS.
+            05  WS-LOANMSTR-STATUS           PIC X(02).
+                88  WS-LOANMSTR-OK               VALUE '00'.
+            05  WS-GLEXTR-STATUS             PIC X(02).
+                88  WS-GLEXTR-OK                 VALUE '00'.
+            05  WS-PMTAUDIT-STATUS           PIC X(02).
+                88  WS-PMTAUDIT-OK               VALUE '00'.
+            05  WS-GLBRK-STATUS              PIC X(02).
+        01  WS-SWITCHES.
+            05  WS-PMTAUDIT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+                88  WS-END-OF-PAYMENT-AUDIT      VALUE 'Y'.
+            05  WS-GL-EOF-SWITCH             PIC X(01) VALUE 'N'.
+                88  WS-END-OF-GL-EXTRACT         VALUE 'Y'.
+            05  WS-SORT-EOF-SWITCH           PIC X(01) VALUE 'N'.
+                88  WS-END-OF-SORT-FILE          VALUE 'Y'.
+            05  WS-SORT-HELD-SWITCH          PIC X(01) VALUE 'N'.
+                88  WS-SORT-RECORD-HELD          VALUE 'Y'.
+                88  WS-SORT-RECORD-NOT-HELD      VALUE 'N'.
+        01  WS-HELD-SORT-RECORD.
+            05  WS-HELD-LOAN-NUMBER          PIC X(10).
+            05  WS-HELD-PAYMENT-AMOUNT       PIC S9(09)V99 COMP-3.
+        01  WS-WORK-FIELDS.
+            05  WS-PAYMENT-TOTAL             PIC S9(09)V99 COMP-3.
+            05  WS-DISCREPANCY-AMOUNT        PIC S9(09)V99 COMP-3.
+        01  WS-RUN-TOTALS.
+            05  WS-LOAN-COUNT                 PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-BREAK-COUNT                PIC 9(07) COMP
+                                                          VALUE ZERO.
+        01  WS-DISPLAY-COUNT                  PIC ZZZ,ZZ9.
+        PROCEDURE DIVISION.
+        MAIN-LINE SECTION.
+        0000.
+            PERFORM G-MAIN.
+        9999.
+            STOP RUN.
+        G-MAIN SECTION.
+        G-100.
+      *    SORT THE DAY'S PAYMENT AUDIT TRAIL INTO LOAN-NUMBER
+      *    SEQUENCE SO IT CAN BE MATCHED AGAINST THE GL EXTRACT.
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY PW-LOAN-NUMBER
+                INPUT PROCEDURE IS G-200-RELEASE-PAYMENTS
+                OUTPUT PROCEDURE IS G-300-RECONCILE.
+            MOVE WS-LOAN-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'GLRECON - LOANS RECONCILED: ' WS-DISPLAY-COUNT.
+            MOVE WS-BREAK-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'GLRECON - BREAKS WRITTEN:   ' WS-DISPLAY-COUNT.
+        G-200-RELEASE-PAYMENTS SECTION.
+        G-210.
+            OPEN INPUT PAYMENT-AUDIT-FILE.
+            IF NOT WS-PMTAUDIT-OK
+                DISPLAY 'GLRECON - PAYMENT AUDIT OPEN FAILED, STATUS '
+                    WS-PMTAUDIT-STATUS
+                SET WS-END-OF-PAYMENT-AUDIT TO TRUE
+            ELSE
+                PERFORM G-220 UNTIL WS-END-OF-PAYMENT-AUDIT
+                CLOSE PAYMENT-AUDIT-FILE
+            END-IF.
+            GO TO G-290-EXIT.
+        G-220.
+            READ PAYMENT-AUDIT-FILE
+                AT END
+                    SET WS-END-OF-PAYMENT-AUDIT TO TRUE
+                NOT AT END
+                    MOVE PA-POSTED-PAYMENT-RECORD
+                        TO PW-POSTED-PAYMENT-RECORD
+                    RELEASE PW-POSTED-PAYMENT-RECORD
+            END-READ.
+        G-290-EXIT.
+            EXIT.
+        G-300-RECONCILE SECTION.
+        G-310.
+            OPEN INPUT LOAN-MASTER-FILE.
+            OPEN INPUT GL-EXTRACT-FILE.
+            OPEN OUTPUT BREAK-REPORT-FILE.
+            IF NOT WS-LOANMSTR-OK
+                DISPLAY 'GLRECON - LOAN MASTER OPEN FAILED, STATUS '
+                    WS-LOANMSTR-STATUS
+            ELSE
+                IF NOT WS-GLEXTR-OK
+                    DISPLAY 'GLRECON - GL EXTRACT OPEN FAILED, STATUS '
+                        WS-GLEXTR-STATUS
+                ELSE
+                    PERFORM G-320 UNTIL WS-END-OF-GL-EXTRACT
+      *            THE GL EXTRACT IS EXHAUSTED - ANY PAYMENT-AUDIT
+      *            RECORD STILL HELD OR UNREAD NEVER MATCHED A GL
+      *            LOAN NUMBER AND WOULD OTHERWISE VANISH UNREPORTED,
+      *            SO DRAIN AND BREAK EACH ONE OUT INDIVIDUALLY.
+                    PERFORM G-360-DRAIN-ORPHAN-PAYMENTS
+                        UNTIL WS-END-OF-SORT-FILE
+                            AND WS-SORT-RECORD-NOT-HELD
+                END-IF
+            END-IF.
+            CLOSE LOAN-MASTER-FILE GL-EXTRACT-FILE BREAK-REPORT-FILE.
+            GO TO G-600-EXIT.
+        G-320.
+            READ GL-EXTRACT-FILE
+                AT END
+                    SET WS-END-OF-GL-EXTRACT TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-LOAN-COUNT
+                    PERFORM G-330-ACCUMULATE-PAYMENTS
+                    PERFORM G-400-COMPARE
+            END-READ.
+        G-330-ACCUMULATE-PAYMENTS.
+      *    CONSUME EVERY SORTED PAYMENT-AUDIT RECORD FOR THIS LOAN
+      *    NUMBER (THERE MAY BE NONE, ONE, OR SEVERAL) AND ADD THEM
+      *    INTO THE DAY'S PAYMENT TOTAL FOR THE COMPARISON BELOW.
+            MOVE ZERO TO WS-PAYMENT-TOTAL.
+            IF NOT WS-SORT-RECORD-HELD AND NOT WS-END-OF-SORT-FILE
+                PERFORM G-340-READ-SORT-RECORD
+            END-IF.
+            PERFORM G-350-TAKE-MATCHING-PAYMENT
+                UNTIL WS-END-OF-SORT-FILE
+                OR WS-HELD-LOAN-NUMBER NOT = GX-LOAN-NUMBER.
+        G-340-READ-SORT-RECORD.
+            RETURN SORT-WORK-FILE
+                AT END
+                    SET WS-END-OF-SORT-FILE TO TRUE
+                NOT AT END
+                    MOVE PW-LOAN-NUMBER TO WS-HELD-LOAN-NUMBER
+                    MOVE PW-PAYMENT-AMOUNT TO WS-HELD-PAYMENT-AMOUNT
+                    SET WS-SORT-RECORD-HELD TO TRUE
+            END-RETURN.
+        G-350-TAKE-MATCHING-PAYMENT.
+            ADD WS-HELD-PAYMENT-AMOUNT TO WS-PAYMENT-TOTAL.
+            SET WS-SORT-RECORD-NOT-HELD TO TRUE.
+            PERFORM G-340-READ-SORT-RECORD.
+        G-360-DRAIN-ORPHAN-PAYMENTS.
+            IF NOT WS-SORT-RECORD-HELD AND NOT WS-END-OF-SORT-FILE
+                PERFORM G-340-READ-SORT-RECORD
+            END-IF.
+            IF WS-SORT-RECORD-HELD
+                MOVE WS-HELD-LOAN-NUMBER TO BR-LOAN-NUMBER
+                MOVE ZERO TO BR-SERVICING-BALANCE
+                MOVE ZERO TO BR-GL-BALANCE
+                MOVE WS-HELD-PAYMENT-AMOUNT TO BR-DISCREPANCY-AMOUNT
+                SET BR-REASON-ORPHAN-PAYMENT TO TRUE
+                WRITE BR-BREAK-RECORD
+                ADD 1 TO WS-BREAK-COUNT
+                SET WS-SORT-RECORD-NOT-HELD TO TRUE
+            END-IF.
+        G-400-COMPARE.
+      *    LOOK UP THE LOAN ON LOAN-MASTER AND COMPARE BOTH THE
+      *    BALANCE AND THE DAY'S PAYMENT TOTAL AGAINST THE GL'S
+      *    VIEW, WRITING A BREAK RECORD FOR EACH DISCREPANCY FOUND.
+            MOVE GX-LOAN-NUMBER TO LM-LOAN-NUMBER.
+            READ LOAN-MASTER-FILE
+                INVALID KEY
+                    MOVE ZERO TO LM-CURRENT-BALANCE
+                    COMPUTE WS-DISCREPANCY-AMOUNT =
+                        ZERO - GX-GL-BALANCE
+                    SET BR-REASON-NOT-FOUND TO TRUE
+                    PERFORM G-500-WRITE-BREAK
+                NOT INVALID KEY
+                    PERFORM G-410-COMPARE-BALANCE
+                    PERFORM G-420-COMPARE-PAYMENTS
+            END-READ.
+        G-410-COMPARE-BALANCE.
+            IF LM-CURRENT-BALANCE NOT = GX-GL-BALANCE
+                COMPUTE WS-DISCREPANCY-AMOUNT =
+                    LM-CURRENT-BALANCE - GX-GL-BALANCE
+                SET BR-REASON-BALANCE-BREAK TO TRUE
+                PERFORM G-500-WRITE-BREAK
+            END-IF.
+        G-420-COMPARE-PAYMENTS.
+            IF WS-PAYMENT-TOTAL NOT = GX-GL-PAYMENT-TOTAL
+                COMPUTE WS-DISCREPANCY-AMOUNT =
+                    WS-PAYMENT-TOTAL - GX-GL-PAYMENT-TOTAL
+                SET BR-REASON-PAYMENT-BREAK TO TRUE
+                PERFORM G-500-WRITE-BREAK
+            END-IF.
+        G-500-WRITE-BREAK.
+            MOVE GX-LOAN-NUMBER TO BR-LOAN-NUMBER.
+            MOVE LM-CURRENT-BALANCE TO BR-SERVICING-BALANCE.
+            MOVE GX-GL-BALANCE TO BR-GL-BALANCE.
+            MOVE WS-DISCREPANCY-AMOUNT TO BR-DISCREPANCY-AMOUNT.
+            WRITE BR-BREAK-RECORD.
+            ADD 1 TO WS-BREAK-COUNT.
+        G-600-EXIT.
+            EXIT.
