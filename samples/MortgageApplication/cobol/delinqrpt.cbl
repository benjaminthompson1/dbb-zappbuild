@@ -0,0 +1,369 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DELINQRPT.
+        DATE-COMPILED.
+      *REMARKS.
+      *    DELINQRPT SCANS LOAN-MASTER FOR LOANS PAST DUE 30 DAYS
+      *    OR MORE, GROUPS THEM INTO THE 30/60/90/120 DAY AGING
+      *    BUCKETS, PRINTS A REPORT WITH A SUBTOTAL PER BUCKET AND
+      *    A GRAND TOTAL, AND WRITES A FLAT EXTRACT FILE IN THE
+      *    SAME LAYOUT FOR THE COLLECTIONS TEAM'S DIALER TOOL.
+      *    RUNS RIGHT AFTER PMTPOST SO THE BUCKETS REFLECT THAT
+      *    DAY'S POSTINGS.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-08  DLB  ORIGINAL PROGRAM.
+      *    2026-08-08  DLB  ADDED CHECKPOINT/RESTART - RESTARTS BY
+      *                     STARTING LOAN-MASTER PAST THE LAST LOAN
+      *                     NUMBER COMMITTED INSTEAD OF RESCANNING
+      *                     THE WHOLE FILE.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. Z25A.
+        OBJECT-COMPUTER. Z25A.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT LOAN-MASTER-FILE ASSIGN TO LOANMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS LM-LOAN-NUMBER
+                FILE STATUS IS WS-LOANMSTR-STATUS.
+            SELECT SORT-WORK-FILE ASSIGN TO SORTWORK.
+            SELECT DELINQ-EXTRACT-FILE ASSIGN TO DELQEXTR
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-DELQEXTR-STATUS.
+            SELECT DELINQ-REPORT-FILE ASSIGN TO DELQPRT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-DELQPRT-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CK-PROGRAM-ID
+                FILE STATUS IS WS-CKPT-STATUS.
+            SELECT DELINQ-CONTROL-FILE ASSIGN TO DELQCTL
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS DC-CONTROL-ID
+                FILE STATUS IS WS-DELQCTL-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  LOAN-MASTER-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY LOANMST.
+        FD  CHECKPOINT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY CKPTREC.
+        FD  DELINQ-CONTROL-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY DELQCTL.
+        SD  SORT-WORK-FILE.
+            COPY DELEXT.
+        FD  DELINQ-EXTRACT-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY DELEXT
+                REPLACING ==DE-DELINQ-EXTRACT-RECORD==
+                              BY ==DX-DELINQ-EXTRACT-RECORD==
+                          ==DE-LOAN-NUMBER==    BY ==DX-LOAN-NUMBER==
+                          ==DE-BORROWER-NAME==  BY ==DX-BORROWER-NAME==
+                          ==DE-CURRENT-BALANCE== BY
+                              ==DX-CURRENT-BALANCE==
+                          ==DE-DELINQUENCY-DAYS== BY
+                              ==DX-DELINQUENCY-DAYS==
+                          ==DE-BUCKET-CODE==     BY ==DX-BUCKET-CODE==
+                          ==DE-BUCKET-30==       BY ==DX-BUCKET-30==
+                          ==DE-BUCKET-60==       BY ==DX-BUCKET-60==
+                          ==DE-BUCKET-90==       BY ==DX-BUCKET-90==
+                          ==DE-BUCKET-120==      BY ==DX-BUCKET-120==
+                          ==DE-NEXT-DUE-DATE== BY
+                              ==DX-NEXT-DUE-DATE==.
+        FD  DELINQ-REPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  PR-PRINT-LINE                    PIC X(132).
+        WORKING-STORAGE SECTION.
+        01  WS-FILE-STATUS-FIELDS.
+            05  WS-LOANMSTR-STATUS           PIC X(02).
+                88  WS-LOANMSTR-OK               VALUE '00'.
+            05  WS-DELQEXTR-STATUS           PIC X(02).
+            05  WS-DELQPRT-STATUS            PIC X(02).
+            05  WS-CKPT-STATUS               PIC X(02).
+                88  WS-CKPT-OK                   VALUE '00'.
+                88  WS-CKPT-FILE-MISSING         VALUE '35'.
+            05  WS-DELQCTL-STATUS            PIC X(02).
+                88  WS-DELQCTL-OK                VALUE '00'.
+        01  WS-SWITCHES.
+            05  WS-MASTER-EOF-SWITCH         PIC X(01) VALUE 'N'.
+                88  WS-END-OF-LOAN-MASTER        VALUE 'Y'.
+            05  WS-SORT-EOF-SWITCH           PIC X(01) VALUE 'N'.
+                88  WS-END-OF-SORT-FILE          VALUE 'Y'.
+            05  WS-FIRST-RECORD-SWITCH       PIC X(01) VALUE 'Y'.
+                88  WS-FIRST-RECORD               VALUE 'Y'.
+                88  WS-NOT-FIRST-RECORD           VALUE 'N'.
+            05  WS-RESTARTING-SWITCH         PIC X(01) VALUE 'N'.
+                88  WS-RESTARTING                 VALUE 'Y'.
+        01  WS-CHECKPOINT-FIELDS.
+            05  WS-CHECKPOINT-INTERVAL       PIC 9(05) COMP
+                                                          VALUE 00100.
+            05  WS-SCAN-COUNT                 PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-CKPT-QUOTIENT              PIC 9(07) COMP.
+            05  WS-CKPT-REMAINDER             PIC 9(05) COMP.
+        01  WS-DELINQUENCY-THRESHOLDS.
+            05  WS-THRESHOLD-30               PIC 9(03) VALUE 030.
+            05  WS-THRESHOLD-60               PIC 9(03) VALUE 060.
+            05  WS-THRESHOLD-90               PIC 9(03) VALUE 090.
+            05  WS-THRESHOLD-120              PIC 9(03) VALUE 120.
+        01  WS-BUCKET-HOLD                    PIC X(03).
+        01  WS-BUCKET-TOTALS.
+            05  WS-BUCKET-COUNT               PIC 9(05) COMP
+                                                          VALUE ZERO.
+            05  WS-BUCKET-BALANCE   PIC S9(11)V99 COMP-3 VALUE ZERO.
+        01  WS-GRAND-TOTALS.
+            05  WS-GRAND-COUNT                PIC 9(07) COMP
+                                                          VALUE ZERO.
+            05  WS-GRAND-BALANCE    PIC S9(11)V99 COMP-3 VALUE ZERO.
+        01  WS-DISPLAY-COUNT                  PIC ZZZ,ZZ9.
+        01  WS-DISPLAY-BALANCE                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+        01  WS-HEADING-LINE-1.
+            05  FILLER                        PIC X(45)
+                VALUE 'MORTGAGE SERVICING - DELINQUENCY AGING REPORT'.
+        01  WS-DETAIL-LINE.
+            05  FILLER                        PIC X(02) VALUE SPACES.
+            05  DL-LOAN-NUMBER                PIC X(10).
+            05  FILLER                        PIC X(02) VALUE SPACES.
+            05  DL-BORROWER-NAME               PIC X(30).
+            05  FILLER                        PIC X(02) VALUE SPACES.
+            05  DL-DELINQUENCY-DAYS            PIC ZZ9.
+            05  FILLER                        PIC X(02) VALUE SPACES.
+            05  DL-CURRENT-BALANCE   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+        01  WS-BUCKET-HEADING-LINE.
+            05  FILLER                        PIC X(01) VALUE SPACES.
+            05  BH-BUCKET-TEXT                 PIC X(20).
+        01  WS-SUBTOTAL-LINE.
+            05  FILLER                        PIC X(45)
+                VALUE 'BUCKET SUBTOTAL - LOANS: '.
+            05  SL-BUCKET-COUNT                PIC ZZZ,ZZ9.
+            05  FILLER                        PIC X(18)
+                VALUE '  UNPAID BALANCE: '.
+            05  SL-BUCKET-BALANCE   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+        01  WS-GRAND-TOTAL-LINE.
+            05  FILLER                        PIC X(45)
+                VALUE 'GRAND TOTAL     - LOANS: '.
+            05  GL-GRAND-COUNT                 PIC ZZZ,ZZ9.
+            05  FILLER                        PIC X(18)
+                VALUE '  UNPAID BALANCE: '.
+            05  GL-GRAND-BALANCE    PIC Z,ZZZ,ZZZ,ZZ9.99-.
+        PROCEDURE DIVISION.
+        MAIN-LINE SECTION.
+        0000.
+            PERFORM C-MAIN.
+        9999.
+            STOP RUN.
+        C-MAIN SECTION.
+        C-100.
+      *    SORT THE DELINQUENT LOANS INTO BUCKET SEQUENCE. THE
+      *    INPUT PROCEDURE SELECTS AND CLASSIFIES; THE OUTPUT
+      *    PROCEDURE WRITES THE EXTRACT AND THE PRINTED REPORT.
+            OPEN OUTPUT DELINQ-REPORT-FILE.
+            OPEN OUTPUT DELINQ-EXTRACT-FILE.
+            PERFORM C-105-GET-THRESHOLDS.
+            SORT SORT-WORK-FILE
+                ON ASCENDING KEY DE-BUCKET-CODE DE-LOAN-NUMBER
+                INPUT PROCEDURE IS C-300-SELECT-DELINQUENT-LOANS
+                OUTPUT PROCEDURE IS C-400-PRODUCE-REPORT.
+            CLOSE DELINQ-REPORT-FILE.
+            CLOSE DELINQ-EXTRACT-FILE.
+            MOVE WS-GRAND-COUNT TO WS-DISPLAY-COUNT.
+            DISPLAY 'DELINQRPT - DELINQUENT LOANS EXTRACTED: '
+                WS-DISPLAY-COUNT.
+            GO TO C-190-EXIT.
+        C-105-GET-THRESHOLDS.
+      *    PICK UP THE 30/60/90/120-DAY AGING-BUCKET THRESHOLDS FROM
+      *    THE DELINQUENCY CONTROL FILE SO COLLECTIONS CAN CHANGE THEM
+      *    WITHOUT A RECOMPILE.  IF THE CONTROL FILE OR ITS RECORD IS
+      *    NOT AVAILABLE, FALL BACK TO THE STANDARD 30/60/90/120
+      *    THRESHOLDS ALREADY SET UP IN WORKING-STORAGE.
+            OPEN INPUT DELINQ-CONTROL-FILE.
+            IF WS-DELQCTL-OK
+                MOVE 'DELQCTL1' TO DC-CONTROL-ID
+                READ DELINQ-CONTROL-FILE
+                    INVALID KEY
+                        DISPLAY 'DELINQRPT - CONTROL RECORD NOT '
+                            'FOUND, USING STANDARD THRESHOLDS'
+                    NOT INVALID KEY
+                        MOVE DC-THRESHOLD-30 TO WS-THRESHOLD-30
+                        MOVE DC-THRESHOLD-60 TO WS-THRESHOLD-60
+                        MOVE DC-THRESHOLD-90 TO WS-THRESHOLD-90
+                        MOVE DC-THRESHOLD-120 TO WS-THRESHOLD-120
+                END-READ
+                CLOSE DELINQ-CONTROL-FILE
+            ELSE
+                DISPLAY 'DELINQRPT - CONTROL FILE OPEN FAILED, STATUS '
+                    WS-DELQCTL-STATUS ' - USING STANDARD THRESHOLDS'
+            END-IF.
+        C-190-EXIT.
+            EXIT.
+        C-300-SELECT-DELINQUENT-LOANS SECTION.
+        C-310.
+            OPEN INPUT LOAN-MASTER-FILE.
+            IF NOT WS-LOANMSTR-OK
+                DISPLAY 'DELINQRPT - LOAN MASTER OPEN FAILED, STATUS '
+                    WS-LOANMSTR-STATUS
+            ELSE
+                PERFORM C-315-CHECK-RESTART
+                PERFORM C-320 UNTIL WS-END-OF-LOAN-MASTER
+                PERFORM C-350-COMPLETE-CHECKPOINT
+                CLOSE LOAN-MASTER-FILE
+            END-IF.
+            GO TO C-390-EXIT.
+        C-315-CHECK-RESTART.
+      *    OPEN THE CHECKPOINT FILE AND, IF A PRIOR RUN LEFT OFF
+      *    PARTWAY THROUGH THE LOAN MASTER, START PAST THE LAST LOAN
+      *    NUMBER COMMITTED SO THE FILE IS NOT RESCANNED FROM THE
+      *    BEGINNING.
+            OPEN I-O CHECKPOINT-FILE.
+            IF WS-CKPT-FILE-MISSING
+                OPEN OUTPUT CHECKPOINT-FILE
+                CLOSE CHECKPOINT-FILE
+                OPEN I-O CHECKPOINT-FILE
+            END-IF.
+            MOVE 'DELINQRPT' TO CK-PROGRAM-ID.
+            READ CHECKPOINT-FILE
+                INVALID KEY
+                    PERFORM C-317-INITIALIZE-CHECKPOINT
+                NOT INVALID KEY
+                    IF CK-STATUS-IN-PROGRESS
+                        AND CK-LAST-KEY-PROCESSED NOT = SPACES
+                        SET WS-RESTARTING TO TRUE
+                    ELSE
+                        PERFORM C-317-INITIALIZE-CHECKPOINT
+                    END-IF
+            END-READ.
+            IF WS-RESTARTING
+                DISPLAY 'DELINQRPT - RESTARTING AFTER LOAN NUMBER '
+                    CK-LAST-KEY-PROCESSED
+                MOVE CK-LAST-KEY-PROCESSED TO LM-LOAN-NUMBER
+                START LOAN-MASTER-FILE KEY IS GREATER THAN
+                    LM-LOAN-NUMBER
+                    INVALID KEY
+                        SET WS-END-OF-LOAN-MASTER TO TRUE
+                END-START
+            END-IF.
+        C-317-INITIALIZE-CHECKPOINT.
+            MOVE ZERO TO CK-RECORD-COUNT.
+            MOVE SPACES TO CK-LAST-KEY-PROCESSED.
+            SET CK-STATUS-IN-PROGRESS TO TRUE.
+            WRITE CK-CHECKPOINT-RECORD
+                INVALID KEY
+                    REWRITE CK-CHECKPOINT-RECORD
+            END-WRITE.
+        C-320.
+            READ LOAN-MASTER-FILE
+                AT END
+                    SET WS-END-OF-LOAN-MASTER TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-SCAN-COUNT
+                    PERFORM C-330
+                    PERFORM C-340-CHECKPOINT-IF-DUE
+            END-READ.
+        C-340-CHECKPOINT-IF-DUE.
+            DIVIDE WS-SCAN-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CKPT-QUOTIENT
+                REMAINDER WS-CKPT-REMAINDER.
+            IF WS-CKPT-REMAINDER = ZERO
+                MOVE LM-LOAN-NUMBER TO CK-LAST-KEY-PROCESSED
+                MOVE WS-SCAN-COUNT TO CK-RECORD-COUNT
+                SET CK-STATUS-IN-PROGRESS TO TRUE
+                REWRITE CK-CHECKPOINT-RECORD
+            END-IF.
+        C-350-COMPLETE-CHECKPOINT.
+            SET CK-STATUS-COMPLETE TO TRUE.
+            MOVE WS-SCAN-COUNT TO CK-RECORD-COUNT.
+            REWRITE CK-CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+        C-330.
+      *    A LOAN THAT IS NO LONGER ACTIVE (PAID IN FULL OR CLOSED)
+      *    DOES NOT BELONG IN THE DELINQUENCY SWEEP EVEN IF ITS
+      *    DELINQUENCY-DAYS FIELD WAS NEVER RESET.
+            IF NOT LM-LOAN-ACTIVE
+                MOVE SPACES TO WS-BUCKET-HOLD
+            ELSE IF LM-DELINQUENCY-DAYS >= WS-THRESHOLD-120
+                MOVE '120' TO WS-BUCKET-HOLD
+            ELSE IF LM-DELINQUENCY-DAYS >= WS-THRESHOLD-90
+                MOVE '090' TO WS-BUCKET-HOLD
+            ELSE IF LM-DELINQUENCY-DAYS >= WS-THRESHOLD-60
+                MOVE '060' TO WS-BUCKET-HOLD
+            ELSE IF LM-DELINQUENCY-DAYS >= WS-THRESHOLD-30
+                MOVE '030' TO WS-BUCKET-HOLD
+            ELSE
+                MOVE SPACES TO WS-BUCKET-HOLD
+            END-IF.
+            IF WS-BUCKET-HOLD NOT = SPACES
+                MOVE LM-LOAN-NUMBER TO DE-LOAN-NUMBER
+                MOVE LM-BORROWER-NAME TO DE-BORROWER-NAME
+                MOVE LM-CURRENT-BALANCE TO DE-CURRENT-BALANCE
+                MOVE LM-DELINQUENCY-DAYS TO DE-DELINQUENCY-DAYS
+                MOVE WS-BUCKET-HOLD TO DE-BUCKET-CODE
+                MOVE LM-NEXT-DUE-DATE TO DE-NEXT-DUE-DATE
+                RELEASE DE-DELINQ-EXTRACT-RECORD
+            END-IF.
+        C-390-EXIT.
+            EXIT.
+        C-400-PRODUCE-REPORT SECTION.
+        C-410.
+            MOVE WS-HEADING-LINE-1 TO PR-PRINT-LINE.
+            WRITE PR-PRINT-LINE.
+            MOVE SPACES TO WS-BUCKET-HOLD.
+            PERFORM C-420 UNTIL WS-END-OF-SORT-FILE.
+            IF NOT WS-FIRST-RECORD
+                PERFORM C-500-WRITE-SUBTOTAL
+            END-IF.
+            PERFORM C-600-WRITE-GRAND-TOTAL.
+            GO TO C-690-EXIT.
+        C-420.
+            RETURN SORT-WORK-FILE
+                AT END
+                    SET WS-END-OF-SORT-FILE TO TRUE
+                NOT AT END
+                    PERFORM C-430
+            END-RETURN.
+        C-430.
+            IF DE-BUCKET-CODE NOT = WS-BUCKET-HOLD
+                IF NOT WS-FIRST-RECORD
+                    PERFORM C-500-WRITE-SUBTOTAL
+                END-IF
+                SET WS-NOT-FIRST-RECORD TO TRUE
+                MOVE DE-BUCKET-CODE TO WS-BUCKET-HOLD
+                MOVE ZERO TO WS-BUCKET-COUNT WS-BUCKET-BALANCE
+                PERFORM C-440-WRITE-BUCKET-HEADING
+            END-IF.
+            MOVE DE-LOAN-NUMBER TO DL-LOAN-NUMBER.
+            MOVE DE-BORROWER-NAME TO DL-BORROWER-NAME.
+            MOVE DE-DELINQUENCY-DAYS TO DL-DELINQUENCY-DAYS.
+            MOVE DE-CURRENT-BALANCE TO DL-CURRENT-BALANCE.
+            MOVE WS-DETAIL-LINE TO PR-PRINT-LINE.
+            WRITE PR-PRINT-LINE.
+            MOVE DE-DELINQ-EXTRACT-RECORD TO DX-DELINQ-EXTRACT-RECORD.
+            WRITE DX-DELINQ-EXTRACT-RECORD.
+            ADD 1 TO WS-BUCKET-COUNT.
+            ADD 1 TO WS-GRAND-COUNT.
+            ADD DE-CURRENT-BALANCE TO WS-BUCKET-BALANCE.
+            ADD DE-CURRENT-BALANCE TO WS-GRAND-BALANCE.
+        C-440-WRITE-BUCKET-HEADING.
+            STRING 'DAYS PAST DUE BUCKET ' DE-BUCKET-CODE
+                DELIMITED BY SIZE INTO BH-BUCKET-TEXT
+            END-STRING.
+            MOVE WS-BUCKET-HEADING-LINE TO PR-PRINT-LINE.
+            WRITE PR-PRINT-LINE.
+        C-500-WRITE-SUBTOTAL.
+            MOVE WS-BUCKET-COUNT TO SL-BUCKET-COUNT.
+            MOVE WS-BUCKET-BALANCE TO SL-BUCKET-BALANCE.
+            MOVE WS-SUBTOTAL-LINE TO PR-PRINT-LINE.
+            WRITE PR-PRINT-LINE.
+        C-600-WRITE-GRAND-TOTAL.
+            MOVE WS-GRAND-COUNT TO GL-GRAND-COUNT.
+            MOVE WS-GRAND-BALANCE TO GL-GRAND-BALANCE.
+            MOVE WS-GRAND-TOTAL-LINE TO PR-PRINT-LINE.
+            WRITE PR-PRINT-LINE.
+        C-690-EXIT.
+            EXIT.
