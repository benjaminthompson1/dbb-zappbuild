@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  PMTAUDT.CPY
+      *
+      *  RECORD LAYOUT FOR THE POSTED-PAYMENT AUDIT FILE WRITTEN BY
+      *  PMTPOST FOR EVERY TRANSACTION SUCCESSFULLY APPLIED TO
+      *  LOAN-MASTER.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  PA-POSTED-PAYMENT-RECORD.
+           05  PA-LOAN-NUMBER              PIC X(10).
+           05  PA-PAYMENT-AMOUNT           PIC S9(09)V99 COMP-3.
+           05  PA-PAYMENT-DATE             PIC 9(08).
+           05  PA-SOURCE-CODE              PIC X(01).
+           05  PA-PRIOR-BALANCE            PIC S9(09)V99 COMP-3.
+           05  PA-NEW-BALANCE              PIC S9(09)V99 COMP-3.
+           05  PA-POSTED-DATE              PIC 9(08).
