@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  STMTREC.CPY
+      *
+      *  RECORD LAYOUT FOR THE MONTHLY BORROWER STATEMENT PRINT/EXTRACT
+      *  FILE PRODUCED BY STMTGEN FOR THE STATEMENT VENDOR FEED.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  ST-STATEMENT-RECORD.
+           05  ST-LOAN-NUMBER              PIC X(10).
+           05  ST-BORROWER-NAME            PIC X(30).
+           05  ST-STATEMENT-DATE           PIC 9(08).
+           05  ST-BEGINNING-BALANCE        PIC S9(09)V99 COMP-3.
+           05  ST-INTEREST-ACCRUED         PIC S9(07)V99 COMP-3.
+           05  ST-PRINCIPAL-PORTION        PIC S9(07)V99 COMP-3.
+           05  ST-ESCROW-ACTIVITY          PIC S9(07)V99 COMP-3.
+           05  ST-ENDING-BALANCE           PIC S9(09)V99 COMP-3.
