@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  ESCOUT.CPY
+      *
+      *  RECORD LAYOUT FOR THE ESCROW ANALYSIS OUTPUT FILE PRODUCED BY
+      *  ESCRWANL.  ONE RECORD PER LOAN, CARRYING THE RESULT OF THE
+      *  12-MONTH CASH-FLOW PROJECTION FOR USE BY THE COUPON/NOTICE
+      *  PROGRAM WHEN IT ADJUSTS THE MONTHLY PAYMENT.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  ES-ESCROW-ANALYSIS-RECORD.
+           05  ES-LOAN-NUMBER              PIC X(10).
+           05  ES-ANALYSIS-DATE            PIC 9(08).
+           05  ES-PROJECTED-DISBURSEMENTS  PIC S9(07)V99 COMP-3.
+           05  ES-PROJECTED-DEPOSITS       PIC S9(07)V99 COMP-3.
+           05  ES-PROJECTED-END-BALANCE    PIC S9(07)V99 COMP-3.
+           05  ES-ANALYSIS-RESULT          PIC X(01).
+               88  ES-RESULT-SHORTAGE          VALUE 'S'.
+               88  ES-RESULT-SURPLUS           VALUE 'U'.
+               88  ES-RESULT-BALANCED          VALUE 'B'.
+           05  ES-SHORT-SURPLUS-AMOUNT     PIC S9(07)V99 COMP-3.
+           05  ES-NEW-MONTHLY-ESCROW       PIC S9(07)V99 COMP-3.
