@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  PAYOFFRQ.CPY
+      *
+      *  RECORD LAYOUT FOR THE PAYOFF REQUEST FILE READ BY PAYOFFQ.
+      *  A REQUEST TYPE OF 'Q' IS A QUOTE-ONLY REQUEST; A REQUEST TYPE
+      *  OF 'P' IS AN ACTUAL PAYOFF BEING POSTED, WHICH ALSO FLAGS THE
+      *  LOAN PAID-IN-FULL AND TRIGGERS A LIEN-RELEASE REQUEST.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  PR-PAYOFF-REQUEST-RECORD.
+           05  PR-LOAN-NUMBER              PIC X(10).
+           05  PR-REQUESTED-PAYOFF-DATE    PIC 9(08).
+           05  PR-REQUEST-TYPE             PIC X(01).
+               88  PR-QUOTE-ONLY               VALUE 'Q'.
+               88  PR-POST-PAYOFF               VALUE 'P'.
