@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  LNEXCEP.CPY
+      *
+      *  RECORD LAYOUT FOR THE BOARDING EXCEPTIONS FILE WRITTEN BY
+      *  LNBOARD FOR ANY INTAKE RECORD THAT FAILS ITS FIELD-LEVEL EDIT
+      *  CHECKS, FOR THE BOARDING TEAM TO FIX AND RESUBMIT.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *  2026-08-09  DLB  ADDED LE-FAIL-BAD-TERM FOR AN INVALID
+      *                   LI-TERM-MONTHS ON THE INTAKE RECORD.
+      *****************************************************************
+       01  LE-BOARDING-EXCEPTION-RECORD.
+           05  LE-LOAN-NUMBER              PIC X(10).
+           05  LE-BORROWER-NAME            PIC X(30).
+           05  LE-EDIT-FAILURE-CODE        PIC X(04).
+               88  LE-FAIL-ZERO-PRINCIPAL      VALUE 'ZPRN'.
+               88  LE-FAIL-RATE-RANGE          VALUE 'RATE'.
+               88  LE-FAIL-INVALID-DATE        VALUE 'DATE'.
+               88  LE-FAIL-DUP-LOAN            VALUE 'DUPL'.
+               88  LE-FAIL-BAD-TERM            VALUE 'TERM'.
+           05  LE-EDIT-FAILURE-TEXT        PIC X(40).
