@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  LNINTAKE.CPY
+      *
+      *  RECORD LAYOUT FOR THE NEW-LOAN INTAKE FILE FED TO LNBOARD BY
+      *  LOAN ORIGINATION.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  LI-LOAN-INTAKE-RECORD.
+           05  LI-LOAN-NUMBER              PIC X(10).
+           05  LI-BORROWER-NAME            PIC X(30).
+           05  LI-ORIGINAL-PRINCIPAL       PIC S9(09)V99 COMP-3.
+           05  LI-INTEREST-RATE            PIC S9(01)V9999 COMP-3.
+           05  LI-TERM-MONTHS              PIC 9(03) COMP.
+           05  LI-FIRST-PAYMENT-DATE       PIC 9(08).
