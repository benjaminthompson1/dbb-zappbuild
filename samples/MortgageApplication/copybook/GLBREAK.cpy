@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  GLBREAK.CPY
+      *
+      *  RECORD LAYOUT FOR THE GL RECONCILIATION BREAK REPORT FILE
+      *  WRITTEN BY GLRECON FOR EVERY LOAN WHERE THE SERVICING SYSTEM
+      *  AND THE GENERAL LEDGER DO NOT TIE OUT.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *  2026-08-09  DLB  ADDED REASON-CODE CONDITION NAMES AND
+      *                   BR-REASON-ORPHAN-PAYMENT FOR A POSTED
+      *                   PAYMENT THAT NEVER MATCHED A GL EXTRACT
+      *                   LOAN NUMBER.
+      *****************************************************************
+       01  BR-BREAK-RECORD.
+           05  BR-LOAN-NUMBER              PIC X(10).
+           05  BR-SERVICING-BALANCE        PIC S9(09)V99 COMP-3.
+           05  BR-GL-BALANCE               PIC S9(09)V99 COMP-3.
+           05  BR-DISCREPANCY-AMOUNT       PIC S9(09)V99 COMP-3.
+           05  BR-REASON-CODE              PIC X(04).
+               88  BR-REASON-NOT-FOUND         VALUE 'NFND'.
+               88  BR-REASON-BALANCE-BREAK     VALUE 'BALX'.
+               88  BR-REASON-PAYMENT-BREAK     VALUE 'PMTX'.
+               88  BR-REASON-ORPHAN-PAYMENT    VALUE 'PORP'.
