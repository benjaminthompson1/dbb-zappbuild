@@ -0,0 +1,35 @@
+      *****************************************************************
+      *  LOANMST.CPY
+      *
+      *  RECORD LAYOUT FOR THE LOAN-MASTER FILE.  ONE RECORD PER
+      *  SERVICED MORTGAGE LOAN, KEYED BY LM-LOAN-NUMBER.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT - BORROWER/BALANCE/RATE/DUE
+      *                   DATE/DELINQUENCY.
+      *  2026-08-08  DLB  ADDED ESCROW FIELDS AND LOAN STATUS FLAG.
+      *  2026-08-09  DLB  ADDED LM-TERM-MONTHS, BOARDED FROM THE
+      *                   INTAKE RECORD'S LI-TERM-MONTHS, WHICH WAS
+      *                   OTHERWISE READ BY LNBOARD AND NEVER STORED.
+      *****************************************************************
+       01  LM-LOAN-RECORD.
+           05  LM-LOAN-NUMBER              PIC X(10).
+           05  LM-BORROWER-NAME            PIC X(30).
+           05  LM-ORIGINAL-PRINCIPAL       PIC S9(09)V99 COMP-3.
+           05  LM-CURRENT-BALANCE          PIC S9(09)V99 COMP-3.
+           05  LM-INTEREST-RATE            PIC S9(01)V9999 COMP-3.
+           05  LM-TERM-MONTHS              PIC 9(03) COMP.
+           05  LM-NEXT-DUE-DATE            PIC 9(08).
+           05  LM-DELINQUENCY-DAYS         PIC 9(05) COMP.
+           05  LM-ESCROW-DATA.
+               10  LM-ESCROW-TAX-AMOUNT    PIC S9(07)V99 COMP-3.
+               10  LM-ESCROW-INS-PREMIUM   PIC S9(07)V99 COMP-3.
+               10  LM-ESCROW-BALANCE       PIC S9(07)V99 COMP-3.
+               10  LM-ESCROW-MONTHLY-PMT   PIC S9(07)V99 COMP-3.
+           05  LM-LOAN-STATUS-FLAG         PIC X(01).
+               88  LM-LOAN-ACTIVE              VALUE 'A'.
+               88  LM-LOAN-PAID-IN-FULL        VALUE 'P'.
+               88  LM-LOAN-CLOSED              VALUE 'C'.
+           05  FILLER                      PIC X(10).
