@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  GLEXTR.CPY
+      *
+      *  RECORD LAYOUT FOR THE GENERAL LEDGER EXTRACT FILE READ BY
+      *  GLRECON AND COMPARED AGAINST LOAN-MASTER AND THE DAY'S POSTED
+      *  PAYMENT TOTALS.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  GX-GL-EXTRACT-RECORD.
+           05  GX-LOAN-NUMBER              PIC X(10).
+           05  GX-GL-BALANCE               PIC S9(09)V99 COMP-3.
+           05  GX-GL-PAYMENT-TOTAL         PIC S9(09)V99 COMP-3.
+           05  GX-EXTRACT-DATE             PIC 9(08).
