@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  CKPTREC.CPY
+      *
+      *  RECORD LAYOUT FOR THE CHECKPOINT FILE.  ONE RECORD PER NIGHTLY
+      *  CYCLE PROGRAM, KEYED BY CK-PROGRAM-ID, SO A STEP THAT ABENDS
+      *  PARTWAY THROUGH THE LOAN MASTER CAN RESTART FROM THE LAST
+      *  COMMITTED KEY INSTEAD OF REPROCESSING THE WHOLE FILE.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *  2026-08-08  DLB  WIDENED CK-PROGRAM-ID TO PIC X(10) TO HOLD
+      *                   THE LONGER NIGHTLY-CYCLE PROGRAM-IDS.
+      *****************************************************************
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-PROGRAM-ID               PIC X(10).
+           05  CK-RUN-STATUS               PIC X(01).
+               88  CK-STATUS-COMPLETE          VALUE 'C'.
+               88  CK-STATUS-IN-PROGRESS       VALUE 'I'.
+           05  CK-LAST-KEY-PROCESSED       PIC X(10).
+           05  CK-RECORD-COUNT             PIC 9(07) COMP.
+           05  CK-CHECKPOINT-DATE          PIC 9(08).
+           05  CK-CHECKPOINT-TIME          PIC 9(06).
+           05  FILLER                      PIC X(18).
