@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  PAYOFFQ.CPY
+      *
+      *  RECORD LAYOUT FOR THE PAYOFF QUOTE FILE WRITTEN BY PAYOFFQ FOR
+      *  THE TITLE/CLOSING TEAM.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  PQ-PAYOFF-QUOTE-RECORD.
+           05  PQ-LOAN-NUMBER              PIC X(10).
+           05  PQ-PAYOFF-DATE              PIC 9(08).
+           05  PQ-REMAINING-PRINCIPAL      PIC S9(09)V99 COMP-3.
+           05  PQ-ACCRUED-INTEREST         PIC S9(07)V99 COMP-3.
+           05  PQ-ESCROW-SHORTAGE          PIC S9(07)V99 COMP-3.
+           05  PQ-PER-DIEM-AMOUNT          PIC S9(05)V99 COMP-3.
+           05  PQ-DAYS-TO-PAYOFF           PIC 9(05) COMP.
+           05  PQ-TOTAL-PAYOFF-AMOUNT      PIC S9(09)V99 COMP-3.
+           05  PQ-QUOTE-DATE               PIC 9(08).
