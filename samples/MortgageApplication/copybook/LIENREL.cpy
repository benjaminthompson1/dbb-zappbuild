@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  LIENREL.CPY
+      *
+      *  RECORD LAYOUT FOR THE LIEN-RELEASE REQUEST FILE WRITTEN BY
+      *  PAYOFFQ FOR THE DOCUMENT TEAM WHEN A PAYOFF IS POSTED.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  LR-LIEN-RELEASE-RECORD.
+           05  LR-LOAN-NUMBER              PIC X(10).
+           05  LR-BORROWER-NAME            PIC X(30).
+           05  LR-PAYOFF-DATE              PIC 9(08).
+           05  LR-REQUEST-DATE             PIC 9(08).
+           05  LR-REQUEST-STATUS           PIC X(01).
