@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  PMTREJ.CPY
+      *
+      *  RECORD LAYOUT FOR THE PAYMENT REJECT FILE WRITTEN BY PMTPOST
+      *  FOR ANY TRANSACTION THAT COULD NOT BE APPLIED TO LOAN-MASTER
+      *  (LOAN NUMBER NOT FOUND, OR PAYMENT WOULD DRIVE THE BALANCE
+      *  NEGATIVE).
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *  2026-08-08  DLB  ADDED PJ-REASON-NOT-ACTIVE FOR PAYMENTS
+      *                   RECEIVED AGAINST A PAID-IN-FULL OR CLOSED
+      *                   LOAN.
+      *****************************************************************
+       01  PJ-PAYMENT-REJECT-RECORD.
+           05  PJ-LOAN-NUMBER              PIC X(10).
+           05  PJ-PAYMENT-AMOUNT           PIC S9(09)V99 COMP-3.
+           05  PJ-PAYMENT-DATE             PIC 9(08).
+           05  PJ-SOURCE-CODE              PIC X(01).
+           05  PJ-REASON-CODE              PIC X(04).
+               88  PJ-REASON-NOT-FOUND         VALUE 'NFND'.
+               88  PJ-REASON-NEGATIVE-BAL      VALUE 'NEGB'.
+               88  PJ-REASON-NOT-ACTIVE        VALUE 'NACT'.
+           05  PJ-REASON-TEXT              PIC X(30).
