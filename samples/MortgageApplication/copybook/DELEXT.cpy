@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  DELEXT.CPY
+      *
+      *  RECORD LAYOUT FOR THE DELINQUENCY EXTRACT FILE PRODUCED BY
+      *  DELINQRPT FOR CONSUMPTION BY THE COLLECTIONS TEAM'S DIALER
+      *  TOOL.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  DE-DELINQ-EXTRACT-RECORD.
+           05  DE-LOAN-NUMBER              PIC X(10).
+           05  DE-BORROWER-NAME            PIC X(30).
+           05  DE-CURRENT-BALANCE          PIC S9(09)V99 COMP-3.
+           05  DE-DELINQUENCY-DAYS         PIC 9(05) COMP.
+           05  DE-BUCKET-CODE              PIC X(03).
+               88  DE-BUCKET-30                VALUE '030'.
+               88  DE-BUCKET-60                VALUE '060'.
+               88  DE-BUCKET-90                VALUE '090'.
+               88  DE-BUCKET-120               VALUE '120'.
+           05  DE-NEXT-DUE-DATE            PIC 9(08).
