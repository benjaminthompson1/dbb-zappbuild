@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  RUNCTL.CPY
+      *
+      *  RECORD LAYOUT FOR THE RUN-CONTROL FILE.  A SINGLE RECORD,
+      *  KEYED BY RC-CONTROL-ID, THAT CARRIES THE SHARED "AS-OF"
+      *  BUSINESS DATE AND CYCLE NUMBER FORWARD FROM ONE NIGHTLY RUN
+      *  TO THE NEXT SO EVERY PROGRAM IN THE CYCLE AGREES ON IT.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  RC-RUN-CONTROL-RECORD.
+           05  RC-CONTROL-ID               PIC X(08).
+           05  RC-LAST-BUSINESS-DATE       PIC 9(08).
+           05  RC-LAST-CYCLE-NUMBER        PIC 9(05) COMP.
+           05  RC-LAST-RUN-STATUS          PIC X(01).
+               88  RC-STATUS-COMPLETE          VALUE 'C'.
+               88  RC-STATUS-IN-PROGRESS       VALUE 'I'.
+               88  RC-STATUS-FAILED             VALUE 'F'.
+           05  RC-CURRENT-BUSINESS-DATE    PIC 9(08).
+           05  RC-CURRENT-CYCLE-NUMBER     PIC 9(05) COMP.
+           05  FILLER                      PIC X(20).
