@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  DELQCTL.CPY
+      *
+      *  RECORD LAYOUT FOR THE DELINQUENCY-REPORT CONTROL FILE.  A
+      *  SINGLE RECORD, KEYED BY DC-CONTROL-ID, THAT CARRIES THE
+      *  30/60/90/120-DAY AGING-BUCKET THRESHOLDS SO COLLECTIONS CAN
+      *  CHANGE THEM WITHOUT A RECOMPILE OF DELINQRPT.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  DC-DELINQ-CONTROL-RECORD.
+           05  DC-CONTROL-ID               PIC X(08).
+           05  DC-THRESHOLD-30             PIC 9(03).
+           05  DC-THRESHOLD-60             PIC 9(03).
+           05  DC-THRESHOLD-90             PIC 9(03).
+           05  DC-THRESHOLD-120            PIC 9(03).
+           05  FILLER                      PIC X(20).
