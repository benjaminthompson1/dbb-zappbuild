@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  PMTTRAN.CPY
+      *
+      *  RECORD LAYOUT FOR THE DAILY PAYMENT TRANSACTION FILE FED TO
+      *  PMTPOST FROM THE ACH/LOCKBOX/PHONE PAYMENT CHANNELS.
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2026-08-08  DLB  ORIGINAL LAYOUT.
+      *****************************************************************
+       01  PT-PAYMENT-TRANSACTION.
+           05  PT-LOAN-NUMBER              PIC X(10).
+           05  PT-PAYMENT-AMOUNT           PIC S9(09)V99 COMP-3.
+           05  PT-PAYMENT-DATE             PIC 9(08).
+           05  PT-SOURCE-CODE              PIC X(01).
+               88  PT-SOURCE-ACH               VALUE 'A'.
+               88  PT-SOURCE-LOCKBOX           VALUE 'L'.
+               88  PT-SOURCE-PHONE             VALUE 'P'.
+           05  FILLER                      PIC X(10).
